@@ -0,0 +1,10 @@
+      * One row per review cycle so performance trend can be reported
+      * across cycles instead of only the current snapshot.
+       01  PERFORMANCE-HISTORY-RECORD.
+           05  PH-EMP-ID              PIC 9(5).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  PH-REVIEW-DATE         PIC 9(8).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  PH-SCORE               PIC 9(2).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  PH-LABEL               PIC X(20).
