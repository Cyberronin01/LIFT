@@ -0,0 +1,11 @@
+      * Employee master record persisted by EMPMANAGER. Mirrors
+      * WS-EMPLOYEE so the audit trail can diff the incoming change
+      * against what was actually on file before the change.
+       01  EMPLOYEE-MASTER-RECORD.
+           05  EM-EMP-ID              PIC 9(5).
+           05  EM-EMP-NAME            PIC X(30).
+           05  EM-DEPARTMENT          PIC X(20).
+           05  EM-HIRE-DATE           PIC 9(8).
+           05  EM-ACTIVE-FLAG         PIC X(1).
+           05  EM-SALARY              PIC 9(6)V99.
+           05  EM-PERFORMANCE         PIC 9(2).
