@@ -0,0 +1,11 @@
+      * Year-to-date employee earnings/withholding accumulator.
+      * Shared by PAYROLL (accumulates each pay period) and W2GEN
+      * (reads it to produce the annual earnings statement).
+       01  YTD-RECORD.
+           05  YTD-EMP-ID             PIC 9(5).
+           05  YTD-EMP-NAME           PIC X(30).
+           05  YTD-YEAR               PIC 9(4).
+           05  YTD-GROSS              PIC 9(8)V99.
+           05  YTD-TAX                PIC 9(8)V99.
+           05  YTD-BONUS              PIC 9(7)V99.
+           05  YTD-NET-PAY            PIC S9(8)V99.
