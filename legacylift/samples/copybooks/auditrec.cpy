@@ -0,0 +1,17 @@
+      * Before/after change-audit record for employee master updates.
+      * One record per changed field so a reviewer can see exactly what
+      * moved, from what, to what, when, and under which action.
+       01  AUDIT-RECORD.
+           05  AU-EMP-ID              PIC 9(5).
+           05  FILLER                 PIC X(1)  VALUE SPACES.
+           05  AU-ACTION              PIC X(6).
+           05  FILLER                 PIC X(1)  VALUE SPACES.
+           05  AU-FIELD-NAME          PIC X(15).
+           05  FILLER                 PIC X(1)  VALUE SPACES.
+           05  AU-OLD-VALUE           PIC X(30).
+           05  FILLER                 PIC X(1)  VALUE SPACES.
+           05  AU-NEW-VALUE           PIC X(30).
+           05  FILLER                 PIC X(1)  VALUE SPACES.
+           05  AU-TIMESTAMP           PIC X(14).
+           05  FILLER                 PIC X(1)  VALUE SPACES.
+           05  AU-UPDATED-BY          PIC X(20).
