@@ -0,0 +1,14 @@
+      * PAYROLL's employee master record (employee.dat). Shared with
+      * EMPMANAGER so an offboarding update can flip the active flag
+      * on the same record PAYROLL's batch run will read next period.
+       01  EMPLOYEE-RECORD-F.
+           05  EF-EMP-ID          PIC 9(5).
+           05  EF-EMP-NAME        PIC X(30).
+           05  EF-DEPARTMENT      PIC X(20).
+           05  EF-ACTIVE-FLAG     PIC X(1).
+           05  EF-SALARY          PIC 9(6)V99.
+           05  EF-TAX-RATE        PIC 9(2)V99.
+           05  EF-TAX-AMOUNT      PIC 9(6)V99.
+           05  EF-NET-PAY         PIC S9(6)V99.
+           05  EF-BONUS           PIC 9(5)V99.
+           05  EF-OVERDRAWN-FLAG  PIC X(1).
