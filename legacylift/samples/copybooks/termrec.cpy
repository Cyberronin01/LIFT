@@ -0,0 +1,14 @@
+      * Termination notice handed off to HR/benefits when an employee
+      * is flagged inactive.
+       01  TERMINATION-NOTICE.
+           05  TN-EMP-ID              PIC 9(5).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  TN-EMP-NAME            PIC X(30).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  TN-DEPARTMENT          PIC X(20).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  TN-TERM-DATE           PIC 9(8).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  TN-REASON-CODE         PIC X(2).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  TN-RECORDED-TIMESTAMP  PIC X(14).
