@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. W2GEN.
+       AUTHOR. LEGACYLIFT-SAMPLE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YTD-FILE ASSIGN TO "ytd.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS YTD-EMP-ID
+               FILE STATUS IS WS-YTD-STATUS.
+           SELECT W2-REPORT ASSIGN TO "w2_statements.out"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-W2-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YTD-FILE.
+           COPY "ytdrec.cpy".
+
+       FD  W2-REPORT.
+       01  W2-LINE                    PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-YTD-STATUS              PIC X(2) VALUE "00".
+       01  WS-W2-STATUS               PIC X(2) VALUE "00".
+       01  WS-EOF                     PIC X(1) VALUE "N".
+       01  WS-STATEMENT-COUNT         PIC 9(4) VALUE 0.
+
+       01  WS-W2-HEADING.
+           05  FILLER                 PIC X(20) VALUE
+               "EMPLOYEE ID".
+           05  FILLER                 PIC X(32) VALUE
+               "EMPLOYEE NAME".
+           05  FILLER                 PIC X(6)  VALUE "YEAR".
+           05  FILLER                 PIC X(14) VALUE
+               "WAGES, TIPS".
+           05  FILLER                 PIC X(14) VALUE
+               "FED TAX W/H".
+           05  FILLER                 PIC X(14) VALUE
+               "BONUS".
+
+       01  WS-W2-DETAIL.
+           05  W2-EMP-ID              PIC 9(5).
+           05  FILLER                 PIC X(15) VALUE SPACES.
+           05  W2-EMP-NAME            PIC X(30).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  W2-YEAR                PIC 9(4).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  W2-GROSS               PIC $$$,$$9.99.
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  W2-TAX                 PIC $$$,$$9.99.
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  W2-BONUS               PIC $$,$$9.99.
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  W2-NET-PAY             PIC -$$,$$9.99.
+
+       PROCEDURE DIVISION.
+       W2-MAIN.
+           PERFORM INITIALIZE-W2-RUN.
+           PERFORM PROCESS-YTD-RECORDS UNTIL WS-EOF = "Y".
+           PERFORM FINISH-W2-RUN.
+           STOP RUN.
+
+       INITIALIZE-W2-RUN.
+           OPEN INPUT YTD-FILE.
+           IF WS-YTD-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING YTD-FILE: " WS-YTD-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT W2-REPORT.
+           IF WS-W2-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING W2-REPORT: " WS-W2-STATUS
+               STOP RUN
+           END-IF.
+           MOVE WS-W2-HEADING TO W2-LINE.
+           WRITE W2-LINE.
+           READ YTD-FILE
+               AT END MOVE "Y" TO WS-EOF
+           END-READ.
+
+       PROCESS-YTD-RECORDS.
+           MOVE YTD-EMP-ID   TO W2-EMP-ID.
+           MOVE YTD-EMP-NAME TO W2-EMP-NAME.
+           MOVE YTD-YEAR     TO W2-YEAR.
+           MOVE YTD-GROSS    TO W2-GROSS.
+           MOVE YTD-TAX      TO W2-TAX.
+           MOVE YTD-BONUS    TO W2-BONUS.
+           MOVE YTD-NET-PAY  TO W2-NET-PAY.
+           WRITE W2-LINE FROM WS-W2-DETAIL.
+           ADD 1 TO WS-STATEMENT-COUNT.
+           READ YTD-FILE
+               AT END MOVE "Y" TO WS-EOF
+           END-READ.
+
+       FINISH-W2-RUN.
+           DISPLAY "W-2 STATEMENTS PRODUCED: " WS-STATEMENT-COUNT.
+           CLOSE YTD-FILE.
+           CLOSE W2-REPORT.
