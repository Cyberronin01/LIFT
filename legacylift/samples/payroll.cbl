@@ -5,52 +5,305 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "employee.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EF-EMP-ID
+               FILE STATUS IS WS-EMP-STATUS.
+           SELECT TAX-RATE-FILE ASSIGN TO "tax_rates.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATE-STATUS.
+           SELECT EXCEPTION-REPORT ASSIGN TO "payroll_exceptions.out"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+           SELECT YTD-FILE ASSIGN TO "ytd.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-EMP-ID
+               FILE STATUS IS WS-YTD-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "sortwk1".
+           SELECT SORTED-PAYROLL-FILE ASSIGN TO "sorted_payroll.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SRT-STATUS.
+           SELECT PAYROLL-REGISTER ASSIGN TO "payroll_register.out"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  YTD-FILE.
+           COPY "ytdrec.cpy".
+
+       SD  SORT-WORK-FILE.
+       01  SW-RECORD.
+           05  SW-DEPARTMENT      PIC X(20).
+           05  SW-EMP-ID          PIC 9(5).
+           05  SW-EMP-NAME        PIC X(30).
+           05  SW-SALARY          PIC 9(6)V99.
+           05  SW-TAX-AMOUNT      PIC 9(6)V99.
+           05  SW-BONUS           PIC 9(5)V99.
+           05  SW-NET-PAY         PIC S9(6)V99.
+
+       FD  SORTED-PAYROLL-FILE.
+       01  SP-RECORD.
+           05  SP-DEPARTMENT      PIC X(20).
+           05  SP-EMP-ID          PIC 9(5).
+           05  SP-EMP-NAME        PIC X(30).
+           05  SP-SALARY          PIC 9(6)V99.
+           05  SP-TAX-AMOUNT      PIC 9(6)V99.
+           05  SP-BONUS           PIC 9(5)V99.
+           05  SP-NET-PAY         PIC S9(6)V99.
+
+       FD  PAYROLL-REGISTER.
+       01  REGISTER-LINE              PIC X(100).
+
+       FD  TAX-RATE-FILE.
+       01  TAX-RATE-RECORD.
+           05  TR-THRESHOLD       PIC 9(8).
+           05  TR-RATE            PIC 9(2)V99.
+
+       FD  EXCEPTION-REPORT.
+       01  EXCEPTION-LINE             PIC X(100).
+
+       FD  EMPLOYEE-FILE.
+           COPY "emppayrec.cpy".
+
        WORKING-STORAGE SECTION.
+       01  WS-EMP-STATUS          PIC X(2) VALUE "00".
+       01  WS-RATE-STATUS         PIC X(2) VALUE "00".
+       01  WS-EXCP-STATUS         PIC X(2) VALUE "00".
+       01  WS-YTD-STATUS          PIC X(2) VALUE "00".
+       01  WS-SRT-STATUS          PIC X(2) VALUE "00".
+       01  WS-REG-STATUS          PIC X(2) VALUE "00".
+       01  WS-EOF                 PIC X(1) VALUE "N".
+       01  WS-RATE-EOF            PIC X(1) VALUE "N".
+       01  WS-FILTER-EOF          PIC X(1) VALUE "N".
+       01  WS-SORT-EOF            PIC X(1) VALUE "N".
+       01  WS-YTD-FOUND           PIC X(1) VALUE "N".
+       01  WS-FIRST-DEPT-REC      PIC X(1) VALUE "Y".
+       01  WS-CURRENT-YEAR        PIC 9(4) VALUE 0.
+       01  WS-PRIOR-DEPARTMENT    PIC X(20) VALUE SPACES.
+
+       01  WS-DEPT-TOTALS.
+           05  WS-DEPT-GROSS      PIC 9(8)V99 VALUE 0.
+           05  WS-DEPT-TAX        PIC 9(8)V99 VALUE 0.
+           05  WS-DEPT-BONUS      PIC 9(7)V99 VALUE 0.
+           05  WS-DEPT-NET        PIC S9(8)V99 VALUE 0.
+
+       01  WS-GRAND-TOTALS.
+           05  WS-GRAND-GROSS     PIC 9(9)V99 VALUE 0.
+           05  WS-GRAND-TAX       PIC 9(9)V99 VALUE 0.
+           05  WS-GRAND-BONUS     PIC 9(8)V99 VALUE 0.
+           05  WS-GRAND-NET       PIC S9(9)V99 VALUE 0.
+
+       01  WS-REG-DEPT-HEADING.
+           05  FILLER             PIC X(11) VALUE "DEPARTMENT:".
+           05  RH-DEPARTMENT      PIC X(20).
+
+       01  WS-REG-DETAIL.
+           05  RD-EMP-ID          PIC 9(5).
+           05  FILLER             PIC X(2) VALUE SPACES.
+           05  RD-EMP-NAME        PIC X(30).
+           05  FILLER             PIC X(2) VALUE SPACES.
+           05  RD-GROSS           PIC $$$,$$9.99.
+           05  FILLER             PIC X(2) VALUE SPACES.
+           05  RD-TAX             PIC $$$,$$9.99.
+           05  FILLER             PIC X(2) VALUE SPACES.
+           05  RD-BONUS           PIC $$,$$9.99.
+           05  FILLER             PIC X(2) VALUE SPACES.
+           05  RD-NET-PAY         PIC -$$,$$9.99.
+
+       01  WS-REG-DEPT-SUBTOTAL.
+           05  FILLER             PIC X(20) VALUE
+               "  DEPARTMENT TOTAL:".
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  RS-GROSS           PIC $$$,$$9.99.
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  RS-TAX             PIC $$$,$$9.99.
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  RS-BONUS           PIC $$,$$9.99.
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  RS-NET-PAY         PIC -$$,$$9.99.
+
+       01  WS-REG-GRAND-TOTAL.
+           05  FILLER             PIC X(20) VALUE
+               "COMPANY GRAND TOTAL:".
+           05  FILLER             PIC X(1)  VALUE SPACES.
+           05  RG-GROSS           PIC $$$$,$$9.99.
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  RG-TAX             PIC $$$$,$$9.99.
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  RG-BONUS           PIC $$$,$$9.99.
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  RG-NET-PAY         PIC -$$$,$$9.99.
+
+       01  WS-EXCEPTION-DETAIL.
+           05  XL-EMP-ID          PIC 9(5).
+           05  FILLER             PIC X(2) VALUE SPACES.
+           05  XL-EMP-NAME        PIC X(30).
+           05  FILLER             PIC X(2) VALUE SPACES.
+           05  XL-SALARY          PIC $$$,$$9.99.
+           05  FILLER             PIC X(2) VALUE SPACES.
+           05  XL-TAX-AMOUNT      PIC $$$,$$9.99.
+           05  FILLER             PIC X(2) VALUE SPACES.
+           05  XL-BONUS           PIC $$,$$9.99.
+           05  FILLER             PIC X(2) VALUE SPACES.
+           05  XL-NET-PAY         PIC -$$,$$9.99.
+
+       01  WS-TAX-TABLE.
+           05  WS-TAX-BRACKET-COUNT   PIC 9(2) VALUE 0.
+           05  WS-TAX-BRACKET OCCURS 10 TIMES.
+               10  WS-BRACKET-THRESHOLD  PIC 9(8).
+               10  WS-BRACKET-RATE       PIC 9(2)V99.
+       01  WS-TAX-IDX                 PIC 9(2) VALUE 0.
+
        01 WS-EMPLOYEE-RECORD.
           05 WS-EMP-ID          PIC 9(5).
           05 WS-EMP-NAME        PIC X(30).
+          05 WS-DEPARTMENT      PIC X(20).
           05 WS-SALARY          PIC 9(6)V99.
           05 WS-TAX-RATE        PIC 9(2)V99.
           05 WS-TAX-AMOUNT      PIC 9(6)V99.
-          05 WS-NET-PAY         PIC 9(6)V99.
+          05 WS-NET-PAY         PIC S9(6)V99.
           05 WS-BONUS           PIC 9(5)V99.
           05 WS-OVERDRAWN-FLAG  PIC X(1).
 
        01 WS-COUNTERS.
           05 WS-TOTAL-EMPLOYEES PIC 9(4) VALUE 0.
-          05 WS-TOTAL-PAYROLL   PIC 9(8)V99 VALUE 0.
+          05 WS-TOTAL-PAYROLL   PIC S9(8)V99 VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            PERFORM INITIALIZE-SYSTEM.
-           PERFORM PROCESS-EMPLOYEES.
+           PERFORM PROCESS-EMPLOYEES UNTIL WS-EOF = "Y".
            PERFORM GENERATE-SUMMARY.
+           CLOSE EXCEPTION-REPORT.
+           CLOSE YTD-FILE.
            STOP RUN.
 
        INITIALIZE-SYSTEM.
            MOVE 0 TO WS-TOTAL-EMPLOYEES.
            MOVE 0 TO WS-TOTAL-PAYROLL.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-CURRENT-YEAR.
+           PERFORM LOAD-TAX-RATES.
+           PERFORM OPEN-YTD-FILE.
+           OPEN I-O EMPLOYEE-FILE.
+           IF WS-EMP-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING EMPLOYEE-FILE: " WS-EMP-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT EXCEPTION-REPORT.
+           IF WS-EXCP-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING EXCEPTION-REPORT: " WS-EXCP-STATUS
+               STOP RUN
+           END-IF.
+           MOVE "NEGATIVE NET PAY EXCEPTION REPORT" TO EXCEPTION-LINE.
+           WRITE EXCEPTION-LINE.
            DISPLAY "PAYROLL SYSTEM INITIALIZED".
+           READ EMPLOYEE-FILE
+               AT END MOVE "Y" TO WS-EOF
+           END-READ.
+
+       OPEN-YTD-FILE.
+           OPEN I-O YTD-FILE.
+           IF WS-YTD-STATUS = "35"
+               OPEN OUTPUT YTD-FILE
+               CLOSE YTD-FILE
+               OPEN I-O YTD-FILE
+           END-IF.
+           IF WS-YTD-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING YTD-FILE: " WS-YTD-STATUS
+               STOP RUN
+           END-IF.
+
+       LOAD-TAX-RATES.
+           OPEN INPUT TAX-RATE-FILE.
+           IF WS-RATE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING TAX-RATE-FILE: " WS-RATE-STATUS
+               STOP RUN
+           END-IF.
+           READ TAX-RATE-FILE
+               AT END MOVE "Y" TO WS-RATE-EOF
+           END-READ.
+           PERFORM UNTIL WS-RATE-EOF = "Y"
+               ADD 1 TO WS-TAX-BRACKET-COUNT
+               MOVE TR-THRESHOLD TO
+                   WS-BRACKET-THRESHOLD(WS-TAX-BRACKET-COUNT)
+               MOVE TR-RATE TO
+                   WS-BRACKET-RATE(WS-TAX-BRACKET-COUNT)
+               READ TAX-RATE-FILE
+                   AT END MOVE "Y" TO WS-RATE-EOF
+               END-READ
+           END-PERFORM.
+           CLOSE TAX-RATE-FILE.
+           IF WS-TAX-BRACKET-COUNT = 0
+               DISPLAY "ERROR: NO TAX BRACKETS LOADED"
+               STOP RUN
+           END-IF.
 
        PROCESS-EMPLOYEES.
-           PERFORM CALCULATE-TAX.
-           PERFORM CALCULATE-BONUS.
-           PERFORM CALCULATE-NET-PAY.
-           ADD 1 TO WS-TOTAL-EMPLOYEES.
-           ADD WS-NET-PAY TO WS-TOTAL-PAYROLL.
+           IF EF-ACTIVE-FLAG = "Y"
+               MOVE EF-EMP-ID     TO WS-EMP-ID
+               MOVE EF-EMP-NAME   TO WS-EMP-NAME
+               MOVE EF-DEPARTMENT TO WS-DEPARTMENT
+               MOVE EF-SALARY     TO WS-SALARY
+
+               PERFORM CALCULATE-TAX
+               PERFORM CALCULATE-BONUS
+               PERFORM CALCULATE-NET-PAY
+
+               MOVE WS-TAX-RATE       TO EF-TAX-RATE
+               MOVE WS-TAX-AMOUNT     TO EF-TAX-AMOUNT
+               MOVE WS-NET-PAY        TO EF-NET-PAY
+               MOVE WS-BONUS          TO EF-BONUS
+               MOVE WS-OVERDRAWN-FLAG TO EF-OVERDRAWN-FLAG
+               REWRITE EMPLOYEE-RECORD-F
+               PERFORM UPDATE-YTD
+
+               ADD 1 TO WS-TOTAL-EMPLOYEES
+               ADD WS-NET-PAY TO WS-TOTAL-PAYROLL
+           END-IF.
+
+           READ EMPLOYEE-FILE
+               AT END MOVE "Y" TO WS-EOF
+           END-READ.
+
+       UPDATE-YTD.
+           MOVE WS-EMP-ID TO YTD-EMP-ID.
+           MOVE "N" TO WS-YTD-FOUND.
+           READ YTD-FILE
+               INVALID KEY
+                   MOVE ZEROS TO YTD-GROSS YTD-TAX
+                   MOVE ZEROS TO YTD-BONUS YTD-NET-PAY
+                   MOVE WS-CURRENT-YEAR TO YTD-YEAR
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-YTD-FOUND
+           END-READ.
+           IF WS-YTD-FOUND = "Y" AND YTD-YEAR NOT = WS-CURRENT-YEAR
+               MOVE ZEROS TO YTD-GROSS YTD-TAX
+               MOVE ZEROS TO YTD-BONUS YTD-NET-PAY
+               MOVE WS-CURRENT-YEAR TO YTD-YEAR
+           END-IF.
+           MOVE WS-EMP-NAME  TO YTD-EMP-NAME.
+           ADD WS-SALARY     TO YTD-GROSS.
+           ADD WS-TAX-AMOUNT TO YTD-TAX.
+           ADD WS-BONUS      TO YTD-BONUS.
+           ADD WS-NET-PAY    TO YTD-NET-PAY.
+           IF WS-YTD-FOUND = "Y"
+               REWRITE YTD-RECORD
+           ELSE
+               WRITE YTD-RECORD
+           END-IF.
 
        CALCULATE-TAX.
-           EVALUATE TRUE
-               WHEN WS-SALARY > 100000
-                   MOVE 30.00 TO WS-TAX-RATE
-               WHEN WS-SALARY > 50000
-                   MOVE 20.00 TO WS-TAX-RATE
-               WHEN WS-SALARY > 25000
-                   MOVE 10.00 TO WS-TAX-RATE
-               WHEN OTHER
-                   MOVE 5.00 TO WS-TAX-RATE
-           END-EVALUATE.
+           MOVE 1 TO WS-TAX-IDX.
+           PERFORM UNTIL WS-TAX-IDX >= WS-TAX-BRACKET-COUNT
+                   OR WS-SALARY > WS-BRACKET-THRESHOLD(WS-TAX-IDX)
+               ADD 1 TO WS-TAX-IDX
+           END-PERFORM.
+           MOVE WS-BRACKET-RATE(WS-TAX-IDX) TO WS-TAX-RATE.
            COMPUTE WS-TAX-AMOUNT =
                WS-SALARY * WS-TAX-RATE / 100.
 
@@ -71,11 +324,128 @@
            IF WS-NET-PAY < 0
                MOVE "Y" TO WS-OVERDRAWN-FLAG
                DISPLAY "WARNING: NEGATIVE NET PAY"
+               PERFORM WRITE-EXCEPTION-RECORD
            ELSE
                MOVE "N" TO WS-OVERDRAWN-FLAG
            END-IF.
 
+       WRITE-EXCEPTION-RECORD.
+           MOVE WS-EMP-ID     TO XL-EMP-ID.
+           MOVE WS-EMP-NAME   TO XL-EMP-NAME.
+           MOVE WS-SALARY     TO XL-SALARY.
+           MOVE WS-TAX-AMOUNT TO XL-TAX-AMOUNT.
+           MOVE WS-BONUS      TO XL-BONUS.
+           MOVE WS-NET-PAY    TO XL-NET-PAY.
+           WRITE EXCEPTION-LINE FROM WS-EXCEPTION-DETAIL.
+
        GENERATE-SUMMARY.
            DISPLAY "TOTAL EMPLOYEES: " WS-TOTAL-EMPLOYEES.
            DISPLAY "TOTAL PAYROLL: " WS-TOTAL-PAYROLL.
-           CALL "REPORTGEN" USING WS-EMPLOYEE-RECORD.
+           PERFORM BUILD-PAYROLL-REGISTER.
+
+       BUILD-PAYROLL-REGISTER.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-DEPARTMENT SW-EMP-ID
+               INPUT PROCEDURE IS FILTER-ACTIVE-EMPLOYEES
+               GIVING SORTED-PAYROLL-FILE.
+
+           OPEN INPUT SORTED-PAYROLL-FILE.
+           IF WS-SRT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING SORTED-PAYROLL: " WS-SRT-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT PAYROLL-REGISTER.
+           IF WS-REG-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING PAYROLL-REGISTER: " WS-REG-STATUS
+               STOP RUN
+           END-IF.
+
+           MOVE SPACES TO WS-PRIOR-DEPARTMENT.
+           MOVE "Y" TO WS-FIRST-DEPT-REC.
+           READ SORTED-PAYROLL-FILE
+               AT END MOVE "Y" TO WS-SORT-EOF
+           END-READ.
+           PERFORM UNTIL WS-SORT-EOF = "Y"
+               IF WS-FIRST-DEPT-REC = "Y"
+                   MOVE SP-DEPARTMENT TO WS-PRIOR-DEPARTMENT
+                   MOVE "N" TO WS-FIRST-DEPT-REC
+                   PERFORM WRITE-DEPT-HEADING
+               END-IF
+               IF SP-DEPARTMENT NOT = WS-PRIOR-DEPARTMENT
+                   PERFORM WRITE-DEPT-SUBTOTAL
+                   MOVE SP-DEPARTMENT TO WS-PRIOR-DEPARTMENT
+                   PERFORM WRITE-DEPT-HEADING
+               END-IF
+               PERFORM WRITE-REGISTER-DETAIL
+               ADD SP-SALARY     TO WS-DEPT-GROSS  WS-GRAND-GROSS
+               ADD SP-TAX-AMOUNT TO WS-DEPT-TAX    WS-GRAND-TAX
+               ADD SP-BONUS      TO WS-DEPT-BONUS  WS-GRAND-BONUS
+               ADD SP-NET-PAY    TO WS-DEPT-NET    WS-GRAND-NET
+               READ SORTED-PAYROLL-FILE
+                   AT END MOVE "Y" TO WS-SORT-EOF
+               END-READ
+           END-PERFORM.
+           IF WS-FIRST-DEPT-REC = "N"
+               PERFORM WRITE-DEPT-SUBTOTAL
+           END-IF.
+           PERFORM WRITE-GRAND-TOTAL.
+
+           CLOSE SORTED-PAYROLL-FILE.
+           CLOSE PAYROLL-REGISTER.
+
+       FILTER-ACTIVE-EMPLOYEES.
+           CLOSE EMPLOYEE-FILE.
+           OPEN INPUT EMPLOYEE-FILE.
+           MOVE "N" TO WS-FILTER-EOF.
+           READ EMPLOYEE-FILE
+               AT END MOVE "Y" TO WS-FILTER-EOF
+           END-READ.
+           PERFORM UNTIL WS-FILTER-EOF = "Y"
+               IF EF-ACTIVE-FLAG = "Y"
+                   MOVE EF-DEPARTMENT TO SW-DEPARTMENT
+                   MOVE EF-EMP-ID     TO SW-EMP-ID
+                   MOVE EF-EMP-NAME   TO SW-EMP-NAME
+                   MOVE EF-SALARY     TO SW-SALARY
+                   MOVE EF-TAX-AMOUNT TO SW-TAX-AMOUNT
+                   MOVE EF-BONUS      TO SW-BONUS
+                   MOVE EF-NET-PAY    TO SW-NET-PAY
+                   RELEASE SW-RECORD
+               END-IF
+               READ EMPLOYEE-FILE
+                   AT END MOVE "Y" TO WS-FILTER-EOF
+               END-READ
+           END-PERFORM.
+           CLOSE EMPLOYEE-FILE.
+
+       WRITE-DEPT-HEADING.
+           MOVE SPACES TO REGISTER-LINE.
+           WRITE REGISTER-LINE.
+           MOVE SP-DEPARTMENT TO RH-DEPARTMENT.
+           WRITE REGISTER-LINE FROM WS-REG-DEPT-HEADING.
+
+       WRITE-REGISTER-DETAIL.
+           MOVE SP-EMP-ID   TO RD-EMP-ID.
+           MOVE SP-EMP-NAME TO RD-EMP-NAME.
+           MOVE SP-SALARY   TO RD-GROSS.
+           MOVE SP-TAX-AMOUNT TO RD-TAX.
+           MOVE SP-BONUS    TO RD-BONUS.
+           MOVE SP-NET-PAY  TO RD-NET-PAY.
+           WRITE REGISTER-LINE FROM WS-REG-DETAIL.
+
+       WRITE-DEPT-SUBTOTAL.
+           MOVE WS-DEPT-GROSS  TO RS-GROSS.
+           MOVE WS-DEPT-TAX    TO RS-TAX.
+           MOVE WS-DEPT-BONUS  TO RS-BONUS.
+           MOVE WS-DEPT-NET    TO RS-NET-PAY.
+           WRITE REGISTER-LINE FROM WS-REG-DEPT-SUBTOTAL.
+           MOVE 0 TO WS-DEPT-GROSS WS-DEPT-TAX.
+           MOVE 0 TO WS-DEPT-BONUS WS-DEPT-NET.
+
+       WRITE-GRAND-TOTAL.
+           MOVE WS-GRAND-GROSS TO RG-GROSS.
+           MOVE WS-GRAND-TAX   TO RG-TAX.
+           MOVE WS-GRAND-BONUS TO RG-BONUS.
+           MOVE WS-GRAND-NET   TO RG-NET-PAY.
+           MOVE SPACES TO REGISTER-LINE.
+           WRITE REGISTER-LINE.
+           WRITE REGISTER-LINE FROM WS-REG-GRAND-TOTAL.
