@@ -0,0 +1,317 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLEXPORT.
+       AUTHOR. LEGACYLIFT-SAMPLE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-EMPLOYEE-FILE ASSIGN TO "employee.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EF-EMP-ID
+               FILE STATUS IS WS-PAYROLL-STATUS.
+           SELECT BILLING-HISTORY-FILE ASSIGN TO "billing_history.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BILLHIST-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "employee_audit.out"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT GL-EXPORT-FILE ASSIGN TO "gl_export.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-EMPLOYEE-FILE.
+           COPY "emppayrec.cpy".
+
+       FD  BILLING-HISTORY-FILE.
+           COPY "billhist.cpy".
+
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE                 PIC X(126).
+
+       FD  GL-EXPORT-FILE.
+       01  GL-CSV-LINE                PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PAYROLL-STATUS          PIC X(2) VALUE "00".
+       01  WS-BILLHIST-STATUS         PIC X(2) VALUE "00".
+       01  WS-AUDIT-STATUS            PIC X(2) VALUE "00".
+       01  WS-EXPORT-STATUS           PIC X(2) VALUE "00".
+
+       01  WS-PAYROLL-EOF             PIC X(1) VALUE "N".
+       01  WS-BILLHIST-EOF            PIC X(1) VALUE "N".
+       01  WS-AUDIT-EOF               PIC X(1) VALUE "N".
+
+       01  WS-RUN-DATE                PIC 9(8) VALUE 0.
+       01  WS-PAYROLL-COUNT           PIC 9(5) VALUE 0.
+       01  WS-REVENUE-COUNT           PIC 9(5) VALUE 0.
+       01  WS-HEADCOUNT-COUNT         PIC 9(5) VALUE 0.
+
+       COPY "auditrec.cpy".
+
+       01  WS-CSV-LINE                PIC X(150).
+
+       01  WS-TXN-FIELDS.
+           05  WS-TXN-TYPE            PIC X(20).
+           05  WS-TXN-SOURCE          PIC X(10).
+           05  WS-TXN-REF-ID          PIC X(10).
+           05  WS-TXN-REF-NAME        PIC X(30).
+           05  WS-TXN-GL-ACCOUNT      PIC X(30).
+           05  WS-TXN-DR-CR           PIC X(2).
+           05  WS-TXN-AMOUNT          PIC S9(9)V99.
+           05  WS-TXN-AMOUNT-EDIT     PIC -(9)9.99.
+           05  WS-TXN-DATE            PIC 9(8).
+           05  WS-TXN-DESCRIPTION     PIC X(40).
+
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           PERFORM 200-INIT-ROUTINE
+           PERFORM 300-EXPORT-PAYROLL-EXPENSE UNTIL WS-PAYROLL-EOF = "Y"
+           PERFORM 400-EXPORT-BILLED-REVENUE UNTIL WS-BILLHIST-EOF = "Y"
+           PERFORM 500-EXPORT-HEADCOUNT-CHANGES UNTIL WS-AUDIT-EOF = "Y"
+           PERFORM 600-WRAP-UP
+           STOP RUN.
+
+       200-INIT-ROUTINE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+
+           OPEN INPUT PAYROLL-EMPLOYEE-FILE.
+           IF WS-PAYROLL-STATUS NOT = "00"
+                   AND WS-PAYROLL-STATUS NOT = "35"
+               DISPLAY "ERROR OPENING PAYROLL-EMPLOYEE-FILE: "
+                   WS-PAYROLL-STATUS
+               STOP RUN
+           END-IF.
+           IF WS-PAYROLL-STATUS = "35"
+               MOVE "Y" TO WS-PAYROLL-EOF
+           ELSE
+               READ PAYROLL-EMPLOYEE-FILE
+                   AT END MOVE "Y" TO WS-PAYROLL-EOF
+               END-READ
+           END-IF.
+
+           OPEN INPUT BILLING-HISTORY-FILE.
+           IF WS-BILLHIST-STATUS NOT = "00"
+                   AND WS-BILLHIST-STATUS NOT = "35"
+               DISPLAY "ERROR OPENING BILLING-HISTORY-FILE: "
+                   WS-BILLHIST-STATUS
+               STOP RUN
+           END-IF.
+           IF WS-BILLHIST-STATUS = "35"
+               MOVE "Y" TO WS-BILLHIST-EOF
+           ELSE
+               READ BILLING-HISTORY-FILE
+                   AT END MOVE "Y" TO WS-BILLHIST-EOF
+               END-READ
+           END-IF.
+
+           OPEN INPUT AUDIT-FILE.
+           IF WS-AUDIT-STATUS NOT = "00" AND WS-AUDIT-STATUS NOT = "35"
+               DISPLAY "ERROR OPENING AUDIT-FILE: " WS-AUDIT-STATUS
+               STOP RUN
+           END-IF.
+           IF WS-AUDIT-STATUS = "35"
+               MOVE "Y" TO WS-AUDIT-EOF
+           ELSE
+               READ AUDIT-FILE
+                   AT END MOVE "Y" TO WS-AUDIT-EOF
+               END-READ
+           END-IF.
+
+           OPEN OUTPUT GL-EXPORT-FILE.
+           IF WS-EXPORT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING GL-EXPORT-FILE: " WS-EXPORT-STATUS
+               STOP RUN
+           END-IF.
+           STRING "TXN-TYPE,SOURCE,REF-ID,REF-NAME,GL-ACCOUNT,DR-CR,"
+               DELIMITED BY SIZE
+               "AMOUNT,TXN-DATE,DESCRIPTION" DELIMITED BY SIZE
+               INTO GL-CSV-LINE
+           END-STRING.
+           WRITE GL-CSV-LINE.
+
+       300-EXPORT-PAYROLL-EXPENSE.
+           IF EF-ACTIVE-FLAG = "Y"
+               PERFORM 310-WRITE-SALARY-EXPENSE-LINE
+               PERFORM 320-WRITE-TAX-PAYABLE-LINE
+               PERFORM 330-WRITE-NET-PAY-CASH-LINE
+               ADD 1 TO WS-PAYROLL-COUNT
+           END-IF.
+           READ PAYROLL-EMPLOYEE-FILE
+               AT END MOVE "Y" TO WS-PAYROLL-EOF
+           END-READ.
+
+       310-WRITE-SALARY-EXPENSE-LINE.
+           MOVE "PAYROLL-EXPENSE"   TO WS-TXN-TYPE.
+           MOVE "PAYROLL"           TO WS-TXN-SOURCE.
+           MOVE EF-EMP-ID           TO WS-TXN-REF-ID.
+           MOVE EF-EMP-NAME         TO WS-TXN-REF-NAME.
+           MOVE "5000-SALARY-EXPENSE" TO WS-TXN-GL-ACCOUNT.
+           MOVE "DR"                TO WS-TXN-DR-CR.
+           COMPUTE WS-TXN-AMOUNT = EF-SALARY + EF-BONUS.
+           MOVE WS-RUN-DATE         TO WS-TXN-DATE.
+           MOVE "GROSS PAY EXPENSE" TO WS-TXN-DESCRIPTION.
+           PERFORM 700-WRITE-GL-CSV-LINE.
+
+       320-WRITE-TAX-PAYABLE-LINE.
+           MOVE "PAYROLL-EXPENSE"   TO WS-TXN-TYPE.
+           MOVE "PAYROLL"           TO WS-TXN-SOURCE.
+           MOVE EF-EMP-ID           TO WS-TXN-REF-ID.
+           MOVE EF-EMP-NAME         TO WS-TXN-REF-NAME.
+           MOVE "2100-TAX-WITHHOLDING-PAYABLE" TO WS-TXN-GL-ACCOUNT.
+           MOVE "CR"                TO WS-TXN-DR-CR.
+           MOVE EF-TAX-AMOUNT       TO WS-TXN-AMOUNT.
+           MOVE WS-RUN-DATE         TO WS-TXN-DATE.
+           MOVE "TAX WITHHELD"      TO WS-TXN-DESCRIPTION.
+           PERFORM 700-WRITE-GL-CSV-LINE.
+
+       330-WRITE-NET-PAY-CASH-LINE.
+           MOVE "PAYROLL-EXPENSE"   TO WS-TXN-TYPE.
+           MOVE "PAYROLL"           TO WS-TXN-SOURCE.
+           MOVE EF-EMP-ID           TO WS-TXN-REF-ID.
+           MOVE EF-EMP-NAME         TO WS-TXN-REF-NAME.
+           MOVE "1000-CASH"         TO WS-TXN-GL-ACCOUNT.
+           IF EF-NET-PAY < 0
+               MOVE "DR"            TO WS-TXN-DR-CR
+               COMPUTE WS-TXN-AMOUNT = EF-NET-PAY * -1
+           ELSE
+               MOVE "CR"            TO WS-TXN-DR-CR
+               MOVE EF-NET-PAY      TO WS-TXN-AMOUNT
+           END-IF.
+           MOVE WS-RUN-DATE         TO WS-TXN-DATE.
+           MOVE "NET PAY DISBURSED" TO WS-TXN-DESCRIPTION.
+           PERFORM 700-WRITE-GL-CSV-LINE.
+
+       400-EXPORT-BILLED-REVENUE.
+           PERFORM 410-WRITE-AR-LINE
+           PERFORM 420-WRITE-REVENUE-LINE
+           ADD 1 TO WS-REVENUE-COUNT
+           READ BILLING-HISTORY-FILE
+               AT END MOVE "Y" TO WS-BILLHIST-EOF
+           END-READ.
+
+       410-WRITE-AR-LINE.
+           MOVE "BILLED-REVENUE"    TO WS-TXN-TYPE.
+           MOVE "CUSTBILL"          TO WS-TXN-SOURCE.
+           MOVE BH-CUST-ID          TO WS-TXN-REF-ID.
+           MOVE SPACES              TO WS-TXN-REF-NAME.
+           MOVE "1200-ACCOUNTS-RECEIVABLE" TO WS-TXN-GL-ACCOUNT.
+           MOVE "DR"                TO WS-TXN-DR-CR.
+           MOVE BH-INVOICE-AMOUNT   TO WS-TXN-AMOUNT.
+           MOVE BH-INVOICE-DATE     TO WS-TXN-DATE.
+           MOVE "CUSTOMER INVOICE"  TO WS-TXN-DESCRIPTION.
+           PERFORM 700-WRITE-GL-CSV-LINE.
+
+       420-WRITE-REVENUE-LINE.
+           MOVE "BILLED-REVENUE"    TO WS-TXN-TYPE.
+           MOVE "CUSTBILL"          TO WS-TXN-SOURCE.
+           MOVE BH-CUST-ID          TO WS-TXN-REF-ID.
+           MOVE SPACES              TO WS-TXN-REF-NAME.
+           MOVE "4000-BILLED-REVENUE" TO WS-TXN-GL-ACCOUNT.
+           MOVE "CR"                TO WS-TXN-DR-CR.
+           MOVE BH-INVOICE-AMOUNT   TO WS-TXN-AMOUNT.
+           MOVE BH-INVOICE-DATE     TO WS-TXN-DATE.
+           MOVE "CUSTOMER INVOICE"  TO WS-TXN-DESCRIPTION.
+           PERFORM 700-WRITE-GL-CSV-LINE.
+
+       500-EXPORT-HEADCOUNT-CHANGES.
+           MOVE AUDIT-LINE TO AUDIT-RECORD.
+           IF AU-FIELD-NAME = "ACTIVE-FLAG"
+               IF AU-ACTION = "ADD" AND
+                       FUNCTION TRIM(AU-NEW-VALUE) = "Y"
+                   PERFORM 510-WRITE-NEW-HIRE-LINE
+                   ADD 1 TO WS-HEADCOUNT-COUNT
+               END-IF
+               IF AU-ACTION = "UPDATE" AND
+                       FUNCTION TRIM(AU-NEW-VALUE) = "N"
+                   PERFORM 520-WRITE-TERMINATION-LINE
+                   ADD 1 TO WS-HEADCOUNT-COUNT
+               END-IF
+               IF AU-ACTION = "UPDATE" AND
+                       FUNCTION TRIM(AU-NEW-VALUE) = "Y"
+                   PERFORM 530-WRITE-REHIRE-LINE
+                   ADD 1 TO WS-HEADCOUNT-COUNT
+               END-IF
+           END-IF.
+           READ AUDIT-FILE
+               AT END MOVE "Y" TO WS-AUDIT-EOF
+           END-READ.
+
+       510-WRITE-NEW-HIRE-LINE.
+           MOVE "HEADCOUNT-CHANGE"  TO WS-TXN-TYPE.
+           MOVE "EMPMANAGER"        TO WS-TXN-SOURCE.
+           MOVE AU-EMP-ID           TO WS-TXN-REF-ID.
+           MOVE SPACES              TO WS-TXN-REF-NAME.
+           MOVE "HEADCOUNT"         TO WS-TXN-GL-ACCOUNT.
+           MOVE "DR"                TO WS-TXN-DR-CR.
+           MOVE 1                   TO WS-TXN-AMOUNT.
+           MOVE AU-TIMESTAMP(1:8)   TO WS-TXN-DATE.
+           MOVE "NEW HIRE"          TO WS-TXN-DESCRIPTION.
+           PERFORM 700-WRITE-GL-CSV-LINE.
+
+       520-WRITE-TERMINATION-LINE.
+           MOVE "HEADCOUNT-CHANGE"  TO WS-TXN-TYPE.
+           MOVE "EMPMANAGER"        TO WS-TXN-SOURCE.
+           MOVE AU-EMP-ID           TO WS-TXN-REF-ID.
+           MOVE SPACES              TO WS-TXN-REF-NAME.
+           MOVE "HEADCOUNT"         TO WS-TXN-GL-ACCOUNT.
+           MOVE "CR"                TO WS-TXN-DR-CR.
+           MOVE 1                   TO WS-TXN-AMOUNT.
+           MOVE AU-TIMESTAMP(1:8)   TO WS-TXN-DATE.
+           MOVE "TERMINATION"       TO WS-TXN-DESCRIPTION.
+           PERFORM 700-WRITE-GL-CSV-LINE.
+
+       530-WRITE-REHIRE-LINE.
+           MOVE "HEADCOUNT-CHANGE"  TO WS-TXN-TYPE.
+           MOVE "EMPMANAGER"        TO WS-TXN-SOURCE.
+           MOVE AU-EMP-ID           TO WS-TXN-REF-ID.
+           MOVE SPACES              TO WS-TXN-REF-NAME.
+           MOVE "HEADCOUNT"         TO WS-TXN-GL-ACCOUNT.
+           MOVE "DR"                TO WS-TXN-DR-CR.
+           MOVE 1                   TO WS-TXN-AMOUNT.
+           MOVE AU-TIMESTAMP(1:8)   TO WS-TXN-DATE.
+           MOVE "REHIRE"            TO WS-TXN-DESCRIPTION.
+           PERFORM 700-WRITE-GL-CSV-LINE.
+
+       700-WRITE-GL-CSV-LINE.
+           INSPECT WS-TXN-REF-NAME REPLACING ALL "," BY SPACE.
+           MOVE WS-TXN-AMOUNT TO WS-TXN-AMOUNT-EDIT.
+           MOVE SPACES TO WS-CSV-LINE.
+           STRING
+               FUNCTION TRIM(WS-TXN-TYPE)        DELIMITED BY SIZE
+               ","                               DELIMITED BY SIZE
+               FUNCTION TRIM(WS-TXN-SOURCE)      DELIMITED BY SIZE
+               ","                               DELIMITED BY SIZE
+               FUNCTION TRIM(WS-TXN-REF-ID)      DELIMITED BY SIZE
+               ","                               DELIMITED BY SIZE
+               FUNCTION TRIM(WS-TXN-REF-NAME)    DELIMITED BY SIZE
+               ","                               DELIMITED BY SIZE
+               FUNCTION TRIM(WS-TXN-GL-ACCOUNT)  DELIMITED BY SIZE
+               ","                               DELIMITED BY SIZE
+               WS-TXN-DR-CR                      DELIMITED BY SIZE
+               ","                               DELIMITED BY SIZE
+               FUNCTION TRIM(WS-TXN-AMOUNT-EDIT) DELIMITED BY SIZE
+               ","                               DELIMITED BY SIZE
+               WS-TXN-DATE                       DELIMITED BY SIZE
+               ","                               DELIMITED BY SIZE
+               FUNCTION TRIM(WS-TXN-DESCRIPTION) DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           END-STRING.
+           MOVE WS-CSV-LINE TO GL-CSV-LINE.
+           WRITE GL-CSV-LINE.
+
+       600-WRAP-UP.
+           CLOSE PAYROLL-EMPLOYEE-FILE.
+           CLOSE BILLING-HISTORY-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE GL-EXPORT-FILE.
+           DISPLAY "GL EXPORT COMPLETE".
+           DISPLAY "PAYROLL TRANSACTIONS FOR: " WS-PAYROLL-COUNT
+               " EMPLOYEES".
+           DISPLAY "REVENUE TRANSACTIONS FOR: " WS-REVENUE-COUNT
+               " INVOICES".
+           DISPLAY "HEADCOUNT CHANGES: " WS-HEADCOUNT-COUNT.
