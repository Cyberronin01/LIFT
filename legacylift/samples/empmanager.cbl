@@ -2,8 +2,88 @@
        PROGRAM-ID. EMPMANAGER.
        AUTHOR. LEGACYLIFT-SAMPLE.
 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "emp_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EM-EMP-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "employee_audit.out"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT PAYROLL-EMPLOYEE-FILE ASSIGN TO "employee.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EF-EMP-ID
+               FILE STATUS IS WS-PAYROLL-STATUS.
+           SELECT TERMINATION-FILE ASSIGN TO "termination_notices.out"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TERM-STATUS.
+           SELECT PERFORMANCE-HISTORY-FILE
+               ASSIGN TO "performance_history.out"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PERF-STATUS.
+           SELECT KEY-VAULT-FILE ASSIGN TO "key_vault.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VAULT-STATUS.
+           SELECT DEPT-CODE-FILE ASSIGN TO "dept_codes.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEPT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+           COPY "empmstr.cpy".
+
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE                 PIC X(126).
+
+       FD  PAYROLL-EMPLOYEE-FILE.
+           COPY "emppayrec.cpy".
+
+       FD  TERMINATION-FILE.
+       01  TERMINATION-LINE           PIC X(100).
+
+       FD  PERFORMANCE-HISTORY-FILE.
+       01  PERFORMANCE-HISTORY-LINE   PIC X(100).
+
+       FD  KEY-VAULT-FILE.
+       01  KEY-VAULT-RECORD.
+           05  KV-DBACCESS-KEY        PIC X(16).
+
+       FD  DEPT-CODE-FILE.
+       01  DEPT-CODE-LINE             PIC X(20).
+
        WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS        PIC X(2) VALUE "00".
+       01  WS-AUDIT-STATUS         PIC X(2) VALUE "00".
+       01  WS-PAYROLL-STATUS       PIC X(2) VALUE "00".
+       01  WS-TERM-STATUS          PIC X(2) VALUE "00".
+       01  WS-PERF-STATUS          PIC X(2) VALUE "00".
+       01  WS-MASTER-FOUND         PIC X(1) VALUE "N".
+       01  WS-TIMESTAMP            PIC X(14).
+       01  WS-UPDATED-BY           PIC X(20).
+       01  WS-AMOUNT-EDIT          PIC Z(5)9.99.
+       01  WS-TERM-DATE            PIC 9(8) VALUE 0.
+       01  WS-REVIEW-DATE          PIC 9(8) VALUE 0.
+       01  WS-PERF-LABEL           PIC X(20) VALUE SPACES.
+       01  WS-VAULT-STATUS         PIC X(2) VALUE "00".
+       01  WS-DEPT-FILE-STATUS     PIC X(2) VALUE "00".
+       01  WS-TODAY-DATE           PIC 9(8) VALUE 0.
+       01  WS-DEPT-VALID           PIC X(1) VALUE "N".
+       01  WS-DEPT-COUNT           PIC 9(3) VALUE 0.
+       01  WS-DEPT-TABLE.
+           05  WS-DEPT-ENTRY OCCURS 25 TIMES INDEXED BY WS-DEPT-IDX.
+               10  WS-VALID-DEPT    PIC X(20).
+
+       COPY "auditrec.cpy".
+       COPY "termrec.cpy".
+       COPY "perfhist.cpy".
+
        01 WS-EMPLOYEE.
           05 WS-EMP-ID          PIC 9(5).
           05 WS-EMP-NAME        PIC X(30).
@@ -12,6 +92,7 @@
           05 WS-ACTIVE-FLAG     PIC X(1).
           05 WS-SALARY          PIC 9(6)V99.
           05 WS-PERFORMANCE     PIC 9(2).
+          05 WS-TERM-REASON     PIC X(2).
 
        01 WS-COUNTS.
           05 WS-ACTIVE-COUNT    PIC 9(4) VALUE 0.
@@ -19,17 +100,57 @@
           05 WS-HIGH-PERF-COUNT PIC 9(4) VALUE 0.
 
        01 WS-PASSWORD          PIC X(20).
-       01 WS-HARDCODED-KEY     PIC X(16) VALUE "ABCD1234EFGH5678".
+       01 WS-DB-ACCESS-KEY     PIC X(16) VALUE SPACES.
 
        PROCEDURE DIVISION.
        EMP-MAIN.
+           PERFORM LOAD-DEPT-CODES.
            PERFORM VALIDATE-EMPLOYEE.
            PERFORM CLASSIFY-PERFORMANCE.
            PERFORM UPDATE-COUNTS.
+           PERFORM AUDIT-AND-PERSIST-EMPLOYEE.
+           IF WS-ACTIVE-FLAG = "N"
+               PERFORM TERMINATE-EMPLOYEE
+           END-IF.
+           PERFORM LOAD-DB-ACCESS-KEY.
+           CALL "DBACCESS" USING WS-EMPLOYEE, WS-DB-ACCESS-KEY.
            CALL "PAYROLL" USING WS-EMPLOYEE.
-           CALL "DBACCESS" USING WS-EMPLOYEE.
            STOP RUN.
 
+       LOAD-DEPT-CODES.
+           OPEN INPUT DEPT-CODE-FILE.
+           IF WS-DEPT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING DEPT-CODE-FILE: "
+                   WS-DEPT-FILE-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-DEPT-FILE-STATUS = "10"
+               READ DEPT-CODE-FILE
+                   AT END
+                       MOVE "10" TO WS-DEPT-FILE-STATUS
+                   NOT AT END
+                       ADD 1 TO WS-DEPT-COUNT
+                       MOVE DEPT-CODE-LINE
+                           TO WS-VALID-DEPT(WS-DEPT-COUNT)
+               END-READ
+           END-PERFORM.
+           CLOSE DEPT-CODE-FILE.
+
+       LOAD-DB-ACCESS-KEY.
+           OPEN INPUT KEY-VAULT-FILE.
+           IF WS-VAULT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING KEY-VAULT-FILE: "
+                   WS-VAULT-STATUS
+               STOP RUN
+           END-IF.
+           READ KEY-VAULT-FILE
+               AT END
+                   DISPLAY "ERROR: KEY-VAULT-FILE IS EMPTY"
+                   STOP RUN
+           END-READ.
+           MOVE KV-DBACCESS-KEY TO WS-DB-ACCESS-KEY.
+           CLOSE KEY-VAULT-FILE.
+
        VALIDATE-EMPLOYEE.
            IF WS-EMP-ID = 0
                DISPLAY "ERROR: INVALID EMPLOYEE ID"
@@ -43,19 +164,64 @@
                AND WS-ACTIVE-FLAG NOT = "N"
                MOVE "N" TO WS-ACTIVE-FLAG
            END-IF.
+           IF WS-HIRE-DATE = 0
+               DISPLAY "ERROR: HIRE DATE REQUIRED"
+               STOP RUN
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE.
+           IF WS-HIRE-DATE > WS-TODAY-DATE
+               DISPLAY "ERROR: HIRE DATE CANNOT BE IN THE FUTURE"
+               STOP RUN
+           END-IF.
+           PERFORM VALIDATE-DEPARTMENT-CODE.
+
+       VALIDATE-DEPARTMENT-CODE.
+           MOVE "N" TO WS-DEPT-VALID.
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               IF WS-VALID-DEPT(WS-DEPT-IDX) = WS-DEPARTMENT
+                   MOVE "Y" TO WS-DEPT-VALID
+               END-IF
+           END-PERFORM.
+           IF WS-DEPT-VALID NOT = "Y"
+               DISPLAY "ERROR: INVALID DEPARTMENT CODE: "
+                   WS-DEPARTMENT
+               STOP RUN
+           END-IF.
 
        CLASSIFY-PERFORMANCE.
            EVALUATE TRUE
                WHEN WS-PERFORMANCE > 90
-                   DISPLAY "EXCELLENT PERFORMER"
+                   MOVE "EXCELLENT PERFORMER" TO WS-PERF-LABEL
                    ADD 1 TO WS-HIGH-PERF-COUNT
                WHEN WS-PERFORMANCE > 70
-                   DISPLAY "GOOD PERFORMER"
+                   MOVE "GOOD PERFORMER" TO WS-PERF-LABEL
                WHEN WS-PERFORMANCE > 50
-                   DISPLAY "AVERAGE PERFORMER"
+                   MOVE "AVERAGE PERFORMER" TO WS-PERF-LABEL
                WHEN OTHER
-                   DISPLAY "NEEDS IMPROVEMENT"
+                   MOVE "NEEDS IMPROVEMENT" TO WS-PERF-LABEL
            END-EVALUATE.
+           DISPLAY WS-PERF-LABEL.
+           PERFORM RECORD-PERFORMANCE-HISTORY.
+
+       RECORD-PERFORMANCE-HISTORY.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-REVIEW-DATE.
+           OPEN EXTEND PERFORMANCE-HISTORY-FILE.
+           IF WS-PERF-STATUS = "05" OR WS-PERF-STATUS = "35"
+               OPEN OUTPUT PERFORMANCE-HISTORY-FILE
+           END-IF.
+           IF WS-PERF-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING PERFORMANCE-HISTORY-FILE: "
+                   WS-PERF-STATUS
+               STOP RUN
+           END-IF.
+           MOVE WS-EMP-ID      TO PH-EMP-ID.
+           MOVE WS-REVIEW-DATE TO PH-REVIEW-DATE.
+           MOVE WS-PERFORMANCE TO PH-SCORE.
+           MOVE WS-PERF-LABEL  TO PH-LABEL.
+           WRITE PERFORMANCE-HISTORY-LINE
+               FROM PERFORMANCE-HISTORY-RECORD.
+           CLOSE PERFORMANCE-HISTORY-FILE.
 
        UPDATE-COUNTS.
            IF WS-ACTIVE-FLAG = "Y"
@@ -63,3 +229,226 @@
            ELSE
                ADD 1 TO WS-INACTIVE-COUNT
            END-IF.
+
+       AUDIT-AND-PERSIST-EMPLOYEE.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-TIMESTAMP.
+           ACCEPT WS-UPDATED-BY FROM ENVIRONMENT "USER".
+           IF WS-UPDATED-BY = SPACES
+               MOVE "UNKNOWN" TO WS-UPDATED-BY
+           END-IF.
+
+           OPEN I-O EMPLOYEE-MASTER.
+           IF WS-MASTER-STATUS = "35"
+               OPEN OUTPUT EMPLOYEE-MASTER
+               CLOSE EMPLOYEE-MASTER
+               OPEN I-O EMPLOYEE-MASTER
+           END-IF.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING EMPLOYEE-MASTER: "
+                   WS-MASTER-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING AUDIT-FILE: " WS-AUDIT-STATUS
+               STOP RUN
+           END-IF.
+
+           MOVE WS-EMP-ID TO EM-EMP-ID.
+           MOVE "N" TO WS-MASTER-FOUND.
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE "N" TO WS-MASTER-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-MASTER-FOUND
+           END-READ.
+
+           IF WS-MASTER-FOUND = "Y"
+               PERFORM AUDIT-CHANGED-FIELDS
+               MOVE WS-EMP-NAME   TO EM-EMP-NAME
+               MOVE WS-DEPARTMENT TO EM-DEPARTMENT
+               MOVE WS-HIRE-DATE  TO EM-HIRE-DATE
+               MOVE WS-ACTIVE-FLAG TO EM-ACTIVE-FLAG
+               MOVE WS-SALARY     TO EM-SALARY
+               MOVE WS-PERFORMANCE TO EM-PERFORMANCE
+               REWRITE EMPLOYEE-MASTER-RECORD
+           ELSE
+               PERFORM AUDIT-NEW-EMPLOYEE
+               MOVE WS-EMP-NAME   TO EM-EMP-NAME
+               MOVE WS-DEPARTMENT TO EM-DEPARTMENT
+               MOVE WS-HIRE-DATE  TO EM-HIRE-DATE
+               MOVE WS-ACTIVE-FLAG TO EM-ACTIVE-FLAG
+               MOVE WS-SALARY     TO EM-SALARY
+               MOVE WS-PERFORMANCE TO EM-PERFORMANCE
+               WRITE EMPLOYEE-MASTER-RECORD
+               PERFORM WRITE-NEW-PAYROLL-EMPLOYEE
+           END-IF.
+
+           CLOSE EMPLOYEE-MASTER.
+           CLOSE AUDIT-FILE.
+
+       AUDIT-NEW-EMPLOYEE.
+           IF EM-EMP-NAME NOT = WS-EMP-NAME
+               PERFORM WRITE-AUDIT-RECORD-NAME
+           END-IF.
+           IF EM-DEPARTMENT NOT = WS-DEPARTMENT
+               PERFORM WRITE-AUDIT-RECORD-DEPT
+           END-IF.
+           IF EM-SALARY NOT = WS-SALARY
+               PERFORM WRITE-AUDIT-RECORD-SALARY
+           END-IF.
+           IF EM-ACTIVE-FLAG NOT = WS-ACTIVE-FLAG
+               PERFORM WRITE-AUDIT-RECORD-ACTIVE
+           END-IF.
+
+       AUDIT-CHANGED-FIELDS.
+           IF EM-EMP-NAME NOT = WS-EMP-NAME
+               PERFORM WRITE-AUDIT-RECORD-NAME
+           END-IF.
+           IF EM-DEPARTMENT NOT = WS-DEPARTMENT
+               PERFORM WRITE-AUDIT-RECORD-DEPT
+           END-IF.
+           IF EM-SALARY NOT = WS-SALARY
+               PERFORM WRITE-AUDIT-RECORD-SALARY
+           END-IF.
+           IF EM-ACTIVE-FLAG NOT = WS-ACTIVE-FLAG
+               PERFORM WRITE-AUDIT-RECORD-ACTIVE
+           END-IF.
+
+       WRITE-AUDIT-RECORD-NAME.
+           MOVE WS-EMP-ID     TO AU-EMP-ID.
+           IF WS-MASTER-FOUND = "Y"
+               MOVE "UPDATE" TO AU-ACTION
+           ELSE
+               MOVE "ADD"    TO AU-ACTION
+           END-IF.
+           MOVE "EMP-NAME"   TO AU-FIELD-NAME.
+           MOVE EM-EMP-NAME  TO AU-OLD-VALUE.
+           MOVE WS-EMP-NAME  TO AU-NEW-VALUE.
+           MOVE WS-TIMESTAMP TO AU-TIMESTAMP.
+           MOVE WS-UPDATED-BY TO AU-UPDATED-BY.
+           WRITE AUDIT-LINE FROM AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD-DEPT.
+           MOVE WS-EMP-ID      TO AU-EMP-ID.
+           IF WS-MASTER-FOUND = "Y"
+               MOVE "UPDATE" TO AU-ACTION
+           ELSE
+               MOVE "ADD"    TO AU-ACTION
+           END-IF.
+           MOVE "DEPARTMENT"  TO AU-FIELD-NAME.
+           MOVE EM-DEPARTMENT TO AU-OLD-VALUE.
+           MOVE WS-DEPARTMENT TO AU-NEW-VALUE.
+           MOVE WS-TIMESTAMP  TO AU-TIMESTAMP.
+           MOVE WS-UPDATED-BY TO AU-UPDATED-BY.
+           WRITE AUDIT-LINE FROM AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD-SALARY.
+           MOVE WS-EMP-ID     TO AU-EMP-ID.
+           IF WS-MASTER-FOUND = "Y"
+               MOVE "UPDATE" TO AU-ACTION
+           ELSE
+               MOVE "ADD"    TO AU-ACTION
+           END-IF.
+           MOVE "SALARY"      TO AU-FIELD-NAME.
+           MOVE EM-SALARY     TO WS-AMOUNT-EDIT.
+           MOVE WS-AMOUNT-EDIT TO AU-OLD-VALUE.
+           MOVE WS-SALARY     TO WS-AMOUNT-EDIT.
+           MOVE WS-AMOUNT-EDIT TO AU-NEW-VALUE.
+           MOVE WS-TIMESTAMP  TO AU-TIMESTAMP.
+           MOVE WS-UPDATED-BY TO AU-UPDATED-BY.
+           WRITE AUDIT-LINE FROM AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD-ACTIVE.
+           MOVE WS-EMP-ID      TO AU-EMP-ID.
+           IF WS-MASTER-FOUND = "Y"
+               MOVE "UPDATE" TO AU-ACTION
+           ELSE
+               MOVE "ADD"    TO AU-ACTION
+           END-IF.
+           MOVE "ACTIVE-FLAG" TO AU-FIELD-NAME.
+           MOVE EM-ACTIVE-FLAG TO AU-OLD-VALUE.
+           MOVE WS-ACTIVE-FLAG TO AU-NEW-VALUE.
+           MOVE WS-TIMESTAMP   TO AU-TIMESTAMP.
+           MOVE WS-UPDATED-BY  TO AU-UPDATED-BY.
+           WRITE AUDIT-LINE FROM AUDIT-RECORD.
+
+       TERMINATE-EMPLOYEE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TERM-DATE.
+           ACCEPT WS-TERM-REASON FROM ENVIRONMENT "TERM_REASON_CODE".
+           IF WS-TERM-REASON = SPACES
+               MOVE "UK" TO WS-TERM-REASON
+           END-IF.
+           PERFORM STOP-PAYROLL-FOR-EMPLOYEE.
+           PERFORM WRITE-TERMINATION-NOTICE.
+
+       STOP-PAYROLL-FOR-EMPLOYEE.
+           OPEN I-O PAYROLL-EMPLOYEE-FILE.
+           IF WS-PAYROLL-STATUS = "35"
+               OPEN OUTPUT PAYROLL-EMPLOYEE-FILE
+               CLOSE PAYROLL-EMPLOYEE-FILE
+               OPEN I-O PAYROLL-EMPLOYEE-FILE
+           END-IF.
+           IF WS-PAYROLL-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING PAYROLL-EMPLOYEE-FILE: "
+                   WS-PAYROLL-STATUS
+               STOP RUN
+           END-IF.
+           MOVE WS-EMP-ID TO EF-EMP-ID.
+           READ PAYROLL-EMPLOYEE-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "N" TO EF-ACTIVE-FLAG
+                   REWRITE EMPLOYEE-RECORD-F
+           END-READ.
+           CLOSE PAYROLL-EMPLOYEE-FILE.
+
+       WRITE-NEW-PAYROLL-EMPLOYEE.
+           OPEN I-O PAYROLL-EMPLOYEE-FILE.
+           IF WS-PAYROLL-STATUS = "35"
+               OPEN OUTPUT PAYROLL-EMPLOYEE-FILE
+               CLOSE PAYROLL-EMPLOYEE-FILE
+               OPEN I-O PAYROLL-EMPLOYEE-FILE
+           END-IF.
+           IF WS-PAYROLL-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING PAYROLL-EMPLOYEE-FILE: "
+                   WS-PAYROLL-STATUS
+               STOP RUN
+           END-IF.
+           MOVE WS-EMP-ID      TO EF-EMP-ID.
+           MOVE WS-EMP-NAME    TO EF-EMP-NAME.
+           MOVE WS-DEPARTMENT  TO EF-DEPARTMENT.
+           MOVE WS-ACTIVE-FLAG TO EF-ACTIVE-FLAG.
+           MOVE WS-SALARY      TO EF-SALARY.
+           MOVE ZEROS          TO EF-TAX-RATE EF-TAX-AMOUNT
+                                   EF-NET-PAY EF-BONUS.
+           MOVE "N"            TO EF-OVERDRAWN-FLAG.
+           WRITE EMPLOYEE-RECORD-F
+               INVALID KEY
+                   CONTINUE
+           END-WRITE.
+           CLOSE PAYROLL-EMPLOYEE-FILE.
+
+       WRITE-TERMINATION-NOTICE.
+           OPEN EXTEND TERMINATION-FILE.
+           IF WS-TERM-STATUS = "05" OR WS-TERM-STATUS = "35"
+               OPEN OUTPUT TERMINATION-FILE
+           END-IF.
+           IF WS-TERM-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING TERMINATION-FILE: "
+                   WS-TERM-STATUS
+               STOP RUN
+           END-IF.
+           MOVE WS-EMP-ID      TO TN-EMP-ID.
+           MOVE WS-EMP-NAME    TO TN-EMP-NAME.
+           MOVE WS-DEPARTMENT  TO TN-DEPARTMENT.
+           MOVE WS-TERM-DATE   TO TN-TERM-DATE.
+           MOVE WS-TERM-REASON TO TN-REASON-CODE.
+           MOVE WS-TIMESTAMP   TO TN-RECORDED-TIMESTAMP.
+           WRITE TERMINATION-LINE FROM TERMINATION-NOTICE.
+           CLOSE TERMINATION-FILE.
