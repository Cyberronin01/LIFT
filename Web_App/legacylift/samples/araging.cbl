@@ -0,0 +1,260 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARAGING.
+       AUTHOR. LEGACYLIFT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BILLING-HISTORY-FILE ASSIGN TO "billing_history.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BILLHIST-STATUS.
+           SELECT RECEIPTS-FILE ASSIGN TO "receipts.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECEIPT-STATUS.
+           SELECT AGING-REPORT ASSIGN TO "ar_aging.out"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AGING-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BILLING-HISTORY-FILE.
+           COPY "billhist.cpy".
+
+       FD  RECEIPTS-FILE.
+       01  RECEIPT-RECORD.
+           05  RC-CUST-ID            PIC X(10).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  RC-PAYMENT-DATE       PIC 9(8).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  RC-PAYMENT-AMOUNT     PIC 9(6)V99.
+
+       FD  AGING-REPORT.
+       01  AGING-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-BILLHIST-STATUS        PIC X(2) VALUE "00".
+       01  WS-RECEIPT-STATUS         PIC X(2) VALUE "00".
+       01  WS-AGING-STATUS           PIC X(2) VALUE "00".
+       01  WS-EOF                    PIC X(1) VALUE "N".
+       01  WS-TODAY-DATE             PIC 9(8) VALUE 0.
+       01  WS-AGE-DAYS               PIC S9(6) VALUE 0.
+       01  WS-BALANCE                PIC S9(7)V99 VALUE 0.
+
+       01  WS-AR-COUNT               PIC 9(3) VALUE 0.
+       01  WS-AR-IDX                 PIC 9(3) VALUE 0.
+       01  WS-AR-FOUND               PIC X(1) VALUE "N".
+       01  WS-AR-TABLE.
+           05  WS-AR-ENTRY OCCURS 200 TIMES INDEXED BY WS-AR-TIDX.
+               10  WS-AR-CUST-ID          PIC X(10).
+               10  WS-AR-BALANCE          PIC 9(7)V99.
+               10  WS-AR-EARLIEST-DATE    PIC 9(8).
+
+       01  WS-INV-COUNT              PIC 9(3) VALUE 0.
+       01  WS-INV-TABLE.
+           05  WS-INV-ENTRY OCCURS 500 TIMES INDEXED BY WS-INV-IDX.
+               10  WS-INV-CUST-ID         PIC X(10).
+               10  WS-INV-DATE            PIC 9(8).
+               10  WS-INV-AMOUNT          PIC 9(7)V99.
+               10  WS-INV-PAID            PIC 9(7)V99.
+       01  WS-REMAINING-PAYMENT      PIC 9(7)V99 VALUE 0.
+       01  WS-INV-OPEN               PIC 9(7)V99 VALUE 0.
+
+       01  WS-BUCKET-TOTALS.
+           05  WS-BUCKET-CURRENT     PIC 9(7)V99 VALUE 0.
+           05  WS-BUCKET-30          PIC 9(7)V99 VALUE 0.
+           05  WS-BUCKET-60          PIC 9(7)V99 VALUE 0.
+           05  WS-BUCKET-90-PLUS     PIC 9(7)V99 VALUE 0.
+
+       01  AGING-HEADER-1.
+           05  FILLER                PIC X(23)
+               VALUE "AR AGING REPORT".
+           05  FILLER                PIC X(57) VALUE SPACES.
+
+       01  AGING-HEADER-2.
+           05  FILLER                PIC X(12) VALUE "CUST ID     ".
+           05  FILLER                PIC X(14) VALUE "BALANCE       ".
+           05  FILLER                PIC X(10) VALUE "AGE DAYS  ".
+           05  FILLER                PIC X(12) VALUE "BUCKET      ".
+           05  FILLER                PIC X(32) VALUE SPACES.
+
+       01  AGING-DETAIL-LINE.
+           05  AL-CUST-ID            PIC X(10).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  AL-BALANCE            PIC $$$$$,$$9.99.
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  AL-AGE-DAYS           PIC ZZZZZ9.
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  AL-BUCKET             PIC X(12).
+
+       01  AGING-SUMMARY-LINE.
+           05  FILLER                PIC X(10) VALUE "CURRENT:  ".
+           05  AS-CURRENT            PIC $$$$$,$$9.99.
+           05  FILLER                PIC X(4)  VALUE "  30".
+           05  FILLER                PIC X(3)  VALUE "-59".
+           05  FILLER                PIC X(3)  VALUE ":  ".
+           05  AS-30                 PIC $$$$$,$$9.99.
+
+       01  AGING-SUMMARY-LINE-2.
+           05  FILLER                PIC X(10) VALUE "60-89:    ".
+           05  AS-60                 PIC $$$$$,$$9.99.
+           05  FILLER                PIC X(10) VALUE "  90-PLUS:".
+           05  AS-90-PLUS            PIC $$$$$,$$9.99.
+
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           PERFORM 200-INIT-ROUTINE
+           PERFORM 300-LOAD-BILLING-HISTORY
+           PERFORM 310-LOAD-RECEIPTS
+           PERFORM 400-AGE-AND-REPORT
+           PERFORM 500-WRAP-UP
+           STOP RUN.
+
+       200-INIT-ROUTINE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+           OPEN OUTPUT AGING-REPORT
+           WRITE AGING-LINE FROM AGING-HEADER-1
+           WRITE AGING-LINE FROM AGING-HEADER-2
+           WRITE AGING-LINE FROM SPACES.
+
+       300-LOAD-BILLING-HISTORY.
+           OPEN INPUT BILLING-HISTORY-FILE
+           IF WS-BILLHIST-STATUS NOT = "00"
+               DISPLAY "NO BILLING HISTORY FOUND, AGING REPORT EMPTY"
+           ELSE
+               MOVE "N" TO WS-EOF
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ BILLING-HISTORY-FILE
+                       AT END MOVE "Y" TO WS-EOF
+                       NOT AT END PERFORM 320-APPLY-INVOICE
+                   END-READ
+               END-PERFORM
+               CLOSE BILLING-HISTORY-FILE
+           END-IF.
+
+       310-LOAD-RECEIPTS.
+           OPEN INPUT RECEIPTS-FILE
+           IF WS-RECEIPT-STATUS NOT = "00"
+               DISPLAY "NO RECEIPTS FOUND, BALANCES SHOWN GROSS"
+           ELSE
+               MOVE "N" TO WS-EOF
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ RECEIPTS-FILE
+                       AT END MOVE "Y" TO WS-EOF
+                       NOT AT END PERFORM 330-APPLY-PAYMENT
+                   END-READ
+               END-PERFORM
+               CLOSE RECEIPTS-FILE
+           END-IF.
+
+       320-APPLY-INVOICE.
+           ADD 1 TO WS-INV-COUNT
+           SET WS-INV-IDX TO WS-INV-COUNT
+           MOVE BH-CUST-ID        TO WS-INV-CUST-ID(WS-INV-IDX)
+           MOVE BH-INVOICE-DATE   TO WS-INV-DATE(WS-INV-IDX)
+           MOVE BH-INVOICE-AMOUNT TO WS-INV-AMOUNT(WS-INV-IDX)
+           MOVE 0                 TO WS-INV-PAID(WS-INV-IDX).
+
+       330-APPLY-PAYMENT.
+           MOVE RC-PAYMENT-AMOUNT TO WS-REMAINING-PAYMENT
+           PERFORM VARYING WS-INV-IDX FROM 1 BY 1
+                   UNTIL WS-INV-IDX > WS-INV-COUNT
+                   OR WS-REMAINING-PAYMENT = 0
+               IF WS-INV-CUST-ID(WS-INV-IDX) = RC-CUST-ID
+                   COMPUTE WS-INV-OPEN =
+                       WS-INV-AMOUNT(WS-INV-IDX)
+                           - WS-INV-PAID(WS-INV-IDX)
+                   IF WS-INV-OPEN > 0
+                       IF WS-REMAINING-PAYMENT >= WS-INV-OPEN
+                           ADD WS-INV-OPEN
+                               TO WS-INV-PAID(WS-INV-IDX)
+                           SUBTRACT WS-INV-OPEN
+                               FROM WS-REMAINING-PAYMENT
+                       ELSE
+                           ADD WS-REMAINING-PAYMENT
+                               TO WS-INV-PAID(WS-INV-IDX)
+                           MOVE 0 TO WS-REMAINING-PAYMENT
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       340-FIND-OR-ADD-AR-CUSTOMER.
+           MOVE "N" TO WS-AR-FOUND
+           PERFORM VARYING WS-AR-TIDX FROM 1 BY 1
+                   UNTIL WS-AR-TIDX > WS-AR-COUNT
+                   OR WS-AR-FOUND = "Y"
+               IF WS-AR-CUST-ID(WS-AR-TIDX) = WS-INV-CUST-ID(WS-INV-IDX)
+                   MOVE "Y" TO WS-AR-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-AR-FOUND = "N"
+               ADD 1 TO WS-AR-COUNT
+               SET WS-AR-TIDX TO WS-AR-COUNT
+               MOVE WS-INV-CUST-ID(WS-INV-IDX)
+                   TO WS-AR-CUST-ID(WS-AR-TIDX)
+               MOVE 0 TO WS-AR-BALANCE(WS-AR-TIDX)
+               MOVE 0 TO WS-AR-EARLIEST-DATE(WS-AR-TIDX)
+           ELSE
+               SET WS-AR-TIDX DOWN BY 1
+           END-IF.
+
+       350-SUMMARIZE-CUSTOMER-BALANCES.
+           MOVE 0 TO WS-AR-COUNT
+           PERFORM VARYING WS-INV-IDX FROM 1 BY 1
+                   UNTIL WS-INV-IDX > WS-INV-COUNT
+               COMPUTE WS-INV-OPEN =
+                   WS-INV-AMOUNT(WS-INV-IDX) - WS-INV-PAID(WS-INV-IDX)
+               IF WS-INV-OPEN > 0
+                   PERFORM 340-FIND-OR-ADD-AR-CUSTOMER
+                   ADD WS-INV-OPEN TO WS-AR-BALANCE(WS-AR-TIDX)
+                   IF WS-AR-EARLIEST-DATE(WS-AR-TIDX) = 0
+                       MOVE WS-INV-DATE(WS-INV-IDX)
+                           TO WS-AR-EARLIEST-DATE(WS-AR-TIDX)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       400-AGE-AND-REPORT.
+           PERFORM 350-SUMMARIZE-CUSTOMER-BALANCES
+           PERFORM VARYING WS-AR-IDX FROM 1 BY 1
+                   UNTIL WS-AR-IDX > WS-AR-COUNT
+               IF WS-AR-BALANCE(WS-AR-IDX) > 0
+                   MOVE WS-AR-BALANCE(WS-AR-IDX) TO WS-BALANCE
+                   PERFORM 410-WRITE-AGING-DETAIL
+               END-IF
+           END-PERFORM.
+
+       410-WRITE-AGING-DETAIL.
+           COMPUTE WS-AGE-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE) -
+               FUNCTION INTEGER-OF-DATE(WS-AR-EARLIEST-DATE(WS-AR-IDX))
+
+           EVALUATE TRUE
+               WHEN WS-AGE-DAYS <= 30
+                   ADD WS-BALANCE TO WS-BUCKET-CURRENT
+                   MOVE "CURRENT" TO AL-BUCKET
+               WHEN WS-AGE-DAYS <= 60
+                   ADD WS-BALANCE TO WS-BUCKET-30
+                   MOVE "30-59 DAYS" TO AL-BUCKET
+               WHEN WS-AGE-DAYS <= 90
+                   ADD WS-BALANCE TO WS-BUCKET-60
+                   MOVE "60-89 DAYS" TO AL-BUCKET
+               WHEN OTHER
+                   ADD WS-BALANCE TO WS-BUCKET-90-PLUS
+                   MOVE "90+ DAYS" TO AL-BUCKET
+           END-EVALUATE
+
+           MOVE WS-AR-CUST-ID(WS-AR-IDX) TO AL-CUST-ID
+           MOVE WS-BALANCE TO AL-BALANCE
+           MOVE WS-AGE-DAYS TO AL-AGE-DAYS
+           WRITE AGING-LINE FROM AGING-DETAIL-LINE.
+
+       500-WRAP-UP.
+           WRITE AGING-LINE FROM SPACES
+           MOVE WS-BUCKET-CURRENT TO AS-CURRENT
+           MOVE WS-BUCKET-30 TO AS-30
+           WRITE AGING-LINE FROM AGING-SUMMARY-LINE
+           MOVE WS-BUCKET-60 TO AS-60
+           MOVE WS-BUCKET-90-PLUS TO AS-90-PLUS
+           WRITE AGING-LINE FROM AGING-SUMMARY-LINE-2
+           CLOSE AGING-REPORT.
