@@ -0,0 +1,23 @@
+      * One record per tax calculation performed by TAXMODULE, written
+      * after the federal and state amounts are both final so the audit
+      * trail always reflects the completed calculation, not a partial one.
+       01  TAX-AUDIT-RECORD.
+           05  TA-EMP-ID              PIC 9(5).
+           05  FILLER                 PIC X(1)  VALUE SPACES.
+           05  TA-GROSS-INCOME        PIC 9(8)V99.
+           05  FILLER                 PIC X(1)  VALUE SPACES.
+           05  TA-TAXABLE-INCOME      PIC 9(8)V99.
+           05  FILLER                 PIC X(1)  VALUE SPACES.
+           05  TA-FILING-STATUS       PIC X(1).
+           05  FILLER                 PIC X(1)  VALUE SPACES.
+           05  TA-TAX-BRACKET         PIC X(10).
+           05  FILLER                 PIC X(1)  VALUE SPACES.
+           05  TA-FEDERAL-TAX-DUE     PIC 9(8)V99.
+           05  FILLER                 PIC X(1)  VALUE SPACES.
+           05  TA-STATE-CODE          PIC X(2).
+           05  FILLER                 PIC X(1)  VALUE SPACES.
+           05  TA-STATE-TAX-DUE       PIC 9(8)V99.
+           05  FILLER                 PIC X(1)  VALUE SPACES.
+           05  TA-TIMESTAMP           PIC X(14).
+           05  FILLER                 PIC X(1)  VALUE SPACES.
+           05  TA-PROGRAM-ID          PIC X(10).
