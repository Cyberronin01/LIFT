@@ -0,0 +1,8 @@
+      * One row per invoice generated by CUSTBILL. ARAGING reads this
+      * alongside the receipts file to age outstanding balances.
+       01  BILLING-HISTORY-RECORD.
+           05  BH-CUST-ID             PIC X(10).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  BH-INVOICE-DATE        PIC 9(8).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  BH-INVOICE-AMOUNT      PIC 9(6)V99.
