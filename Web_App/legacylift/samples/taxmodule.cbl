@@ -2,25 +2,61 @@
        PROGRAM-ID. TAXMODULE.
        AUTHOR. LEGACYLIFT-SAMPLE.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAX-AUDIT-FILE ASSIGN TO "tax_audit.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAX-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TAX-AUDIT-FILE.
+       01  TAX-AUDIT-LINE         PIC X(91).
+
        WORKING-STORAGE SECTION.
        01 WS-TAX-DATA.
+          05 WS-EMP-ID          PIC 9(5).
           05 WS-GROSS-INCOME    PIC 9(8)V99.
           05 WS-DEDUCTIONS      PIC 9(6)V99.
           05 WS-TAXABLE-INCOME  PIC 9(8)V99.
           05 WS-TAX-DUE         PIC 9(8)V99.
           05 WS-TAX-BRACKET     PIC X(10).
           05 WS-FILING-STATUS   PIC X(1).
+             88 FILING-SINGLE             VALUE "S".
+             88 FILING-MARRIED-JOINT      VALUE "M".
+             88 FILING-MARRIED-SEPARATE   VALUE "F".
+             88 FILING-HEAD-OF-HOUSEHOLD  VALUE "H".
+          05 WS-STATE-CODE      PIC X(2).
+          05 WS-STATE-TAX-DUE   PIC 9(8)V99.
 
        01 WS-THRESHOLDS.
           05 WS-BRACKET-HIGH    PIC 9(8) VALUE 150000.
           05 WS-BRACKET-MID     PIC 9(8) VALUE 75000.
           05 WS-BRACKET-LOW     PIC 9(8) VALUE 30000.
 
+       01 WS-ACTIVE-THRESHOLDS.
+          05 WS-ACTIVE-HIGH     PIC 9(8) VALUE 0.
+          05 WS-ACTIVE-MID      PIC 9(8) VALUE 0.
+          05 WS-ACTIVE-LOW      PIC 9(8) VALUE 0.
+
+       01 WS-STATUS-MULTIPLIER  PIC 9V99 VALUE 1.00.
+
+       01 WS-STATE-THRESHOLD    PIC 9(8)   VALUE 0.
+       01 WS-STATE-RATE-LOW     PIC 9V9999 VALUE 0.
+       01 WS-STATE-RATE-HIGH    PIC 9V9999 VALUE 0.
+
+       01 WS-TAX-AUDIT-STATUS   PIC X(2) VALUE "00".
+       01 WS-AUDIT-TIMESTAMP    PIC X(14) VALUE SPACES.
+
+       COPY "taxauditrec.cpy".
+
        PROCEDURE DIVISION.
        TAX-MAIN.
            PERFORM COMPUTE-TAXABLE-INCOME.
+           PERFORM SET-THRESHOLDS-FOR-STATUS.
            PERFORM DETERMINE-BRACKET.
+           PERFORM CALCULATE-STATE-TAX-DUE.
            PERFORM CALCULATE-TAX-DUE.
            STOP RUN.
 
@@ -31,18 +67,87 @@
                MOVE 0 TO WS-TAXABLE-INCOME
            END-IF.
 
+       SET-THRESHOLDS-FOR-STATUS.
+           EVALUATE TRUE
+               WHEN FILING-MARRIED-JOINT
+                   MOVE 300000 TO WS-ACTIVE-HIGH
+                   MOVE 150000 TO WS-ACTIVE-MID
+                   MOVE 60000  TO WS-ACTIVE-LOW
+                   MOVE 0.85   TO WS-STATUS-MULTIPLIER
+               WHEN FILING-HEAD-OF-HOUSEHOLD
+                   MOVE 225000 TO WS-ACTIVE-HIGH
+                   MOVE 112500 TO WS-ACTIVE-MID
+                   MOVE 45000  TO WS-ACTIVE-LOW
+                   MOVE 0.92   TO WS-STATUS-MULTIPLIER
+               WHEN FILING-MARRIED-SEPARATE
+                   MOVE WS-BRACKET-HIGH TO WS-ACTIVE-HIGH
+                   MOVE WS-BRACKET-MID  TO WS-ACTIVE-MID
+                   MOVE WS-BRACKET-LOW  TO WS-ACTIVE-LOW
+                   MOVE 1.00   TO WS-STATUS-MULTIPLIER
+               WHEN OTHER
+                   MOVE WS-BRACKET-HIGH TO WS-ACTIVE-HIGH
+                   MOVE WS-BRACKET-MID  TO WS-ACTIVE-MID
+                   MOVE WS-BRACKET-LOW  TO WS-ACTIVE-LOW
+                   MOVE 1.00   TO WS-STATUS-MULTIPLIER
+           END-EVALUATE.
+
        DETERMINE-BRACKET.
            EVALUATE TRUE
-               WHEN WS-TAXABLE-INCOME > WS-BRACKET-HIGH
+               WHEN WS-TAXABLE-INCOME > WS-ACTIVE-HIGH
                    MOVE "HIGH" TO WS-TAX-BRACKET
-               WHEN WS-TAXABLE-INCOME > WS-BRACKET-MID
+               WHEN WS-TAXABLE-INCOME > WS-ACTIVE-MID
                    MOVE "MEDIUM" TO WS-TAX-BRACKET
-               WHEN WS-TAXABLE-INCOME > WS-BRACKET-LOW
+               WHEN WS-TAXABLE-INCOME > WS-ACTIVE-LOW
                    MOVE "LOW" TO WS-TAX-BRACKET
                WHEN OTHER
                    MOVE "EXEMPT" TO WS-TAX-BRACKET
            END-EVALUATE.
 
+       CALCULATE-STATE-TAX-DUE.
+           EVALUATE WS-STATE-CODE
+               WHEN "CA"
+                   MOVE 50000  TO WS-STATE-THRESHOLD
+                   MOVE 0.0600 TO WS-STATE-RATE-LOW
+                   MOVE 0.0930 TO WS-STATE-RATE-HIGH
+               WHEN "NY"
+                   MOVE 40000  TO WS-STATE-THRESHOLD
+                   MOVE 0.0450 TO WS-STATE-RATE-LOW
+                   MOVE 0.0685 TO WS-STATE-RATE-HIGH
+               WHEN "PA"
+                   MOVE 0      TO WS-STATE-THRESHOLD
+                   MOVE 0.0307 TO WS-STATE-RATE-LOW
+                   MOVE 0.0307 TO WS-STATE-RATE-HIGH
+               WHEN "IL"
+                   MOVE 0      TO WS-STATE-THRESHOLD
+                   MOVE 0.0495 TO WS-STATE-RATE-LOW
+                   MOVE 0.0495 TO WS-STATE-RATE-HIGH
+               WHEN "TX"
+                   MOVE 0 TO WS-STATE-THRESHOLD WS-STATE-RATE-LOW
+                             WS-STATE-RATE-HIGH
+               WHEN "FL"
+                   MOVE 0 TO WS-STATE-THRESHOLD WS-STATE-RATE-LOW
+                             WS-STATE-RATE-HIGH
+               WHEN "WA"
+                   MOVE 0 TO WS-STATE-THRESHOLD WS-STATE-RATE-LOW
+                             WS-STATE-RATE-HIGH
+               WHEN SPACES
+                   MOVE 0 TO WS-STATE-THRESHOLD WS-STATE-RATE-LOW
+                             WS-STATE-RATE-HIGH
+               WHEN OTHER
+                   MOVE 35000  TO WS-STATE-THRESHOLD
+                   MOVE 0.0350 TO WS-STATE-RATE-LOW
+                   MOVE 0.0500 TO WS-STATE-RATE-HIGH
+           END-EVALUATE.
+           IF WS-TAXABLE-INCOME > WS-STATE-THRESHOLD
+               COMPUTE WS-STATE-TAX-DUE =
+                   WS-STATE-THRESHOLD * WS-STATE-RATE-LOW
+                   + (WS-TAXABLE-INCOME - WS-STATE-THRESHOLD)
+                       * WS-STATE-RATE-HIGH
+           ELSE
+               COMPUTE WS-STATE-TAX-DUE =
+                   WS-TAXABLE-INCOME * WS-STATE-RATE-LOW
+           END-IF.
+
        CALCULATE-TAX-DUE.
            EVALUATE WS-TAX-BRACKET
                WHEN "HIGH"
@@ -57,9 +162,26 @@
                WHEN "EXEMPT"
                    MOVE 0 TO WS-TAX-DUE
            END-EVALUATE.
-           IF WS-FILING-STATUS = "M"
-               COMPUTE WS-TAX-DUE =
-                   WS-TAX-DUE * 0.85
-           END-IF.
+           COMPUTE WS-TAX-DUE =
+               WS-TAX-DUE * WS-STATUS-MULTIPLIER.
            CALL "DBACCESS" USING WS-TAX-DATA.
-           CALL "AUDITLOG" USING WS-TAX-DATA.
+           PERFORM WRITE-TAX-AUDIT-RECORD.
+
+       WRITE-TAX-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-AUDIT-TIMESTAMP
+           OPEN EXTEND TAX-AUDIT-FILE
+           IF WS-TAX-AUDIT-STATUS = "05" OR WS-TAX-AUDIT-STATUS = "35"
+               OPEN OUTPUT TAX-AUDIT-FILE
+           END-IF
+           MOVE WS-EMP-ID TO TA-EMP-ID
+           MOVE WS-GROSS-INCOME TO TA-GROSS-INCOME
+           MOVE WS-TAXABLE-INCOME TO TA-TAXABLE-INCOME
+           MOVE WS-FILING-STATUS TO TA-FILING-STATUS
+           MOVE WS-TAX-BRACKET TO TA-TAX-BRACKET
+           MOVE WS-TAX-DUE TO TA-FEDERAL-TAX-DUE
+           MOVE WS-STATE-CODE TO TA-STATE-CODE
+           MOVE WS-STATE-TAX-DUE TO TA-STATE-TAX-DUE
+           MOVE WS-AUDIT-TIMESTAMP TO TA-TIMESTAMP
+           MOVE "TAXMODULE" TO TA-PROGRAM-ID
+           WRITE TAX-AUDIT-LINE FROM TAX-AUDIT-RECORD
+           CLOSE TAX-AUDIT-FILE.
