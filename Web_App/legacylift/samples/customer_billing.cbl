@@ -8,7 +8,23 @@
            SELECT CUSTOMER-FILE ASSIGN TO "cust_data.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT BILLING-REPORT ASSIGN TO "billing_rpt.out"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BILLING-STATUS.
+           SELECT RESTART-FILE ASSIGN TO "custbill_restart.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+           SELECT GL-CONTROL-FILE ASSIGN TO "gl_control_total.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+           SELECT RECON-REPORT ASSIGN TO "revenue_recon.out"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-STATUS.
+           SELECT BILLING-HISTORY-FILE ASSIGN TO "billing_history.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BILLHIST-STATUS.
+           SELECT CURRENCY-FILE ASSIGN TO "currency_rates.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CURRENCY-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -17,13 +33,37 @@
            05  CUST-ID               PIC X(10).
            05  CUST-NAME             PIC X(30).
            05  CUST-TYPE             PIC X(1).
-               88  PREMIUM-CUSTOMER  VALUE "P".
-               88  STANDARD-CUSTOMER VALUE "S".
+               88  PREMIUM-CUSTOMER    VALUE "P".
+               88  STANDARD-CUSTOMER   VALUE "S".
+               88  ENTERPRISE-CUSTOMER VALUE "E".
            05  DATA-USAGE-GB         PIC 9(4)V99.
            05  VOICE-MINUTES         PIC 9(4).
+           05  PLAN-CHANGE-FLAG      PIC X(1).
+           05  OLD-CUST-TYPE         PIC X(1).
+           05  PLAN-CHANGE-DAY       PIC 9(2).
+           05  CUST-CURRENCY         PIC X(3).
 
        FD  BILLING-REPORT.
-       01  PRINT-LINE                PIC X(80).
+       01  PRINT-LINE                PIC X(105).
+
+       FD  CURRENCY-FILE.
+       01  CURRENCY-FILE-RECORD.
+           05  CF-CURRENCY-CODE      PIC X(3).
+           05  FILLER                PIC X(1).
+           05  CF-EXCHANGE-RATE      PIC 9(3)V9999.
+
+       FD  RESTART-FILE.
+       01  RESTART-LINE              PIC X(32).
+
+       FD  GL-CONTROL-FILE.
+       01  GL-CONTROL-RECORD.
+           05  GL-EXPECTED-REVENUE   PIC 9(7)V99.
+
+       FD  RECON-REPORT.
+       01  RECON-LINE                PIC X(80).
+
+       FD  BILLING-HISTORY-FILE.
+       01  BILLING-HISTORY-LINE      PIC X(30).
 
        WORKING-STORAGE SECTION.
        01  WS-FLAGS.
@@ -31,6 +71,40 @@
            05  WS-RECORD-COUNT       PIC 9(5) VALUE 0.
            05  WS-TOTAL-REVENUE      PIC 9(7)V99 VALUE 0.
 
+       01  WS-RESTART-STATUS         PIC X(2) VALUE "00".
+       01  WS-BILLING-STATUS         PIC X(2) VALUE "00".
+       01  WS-GL-STATUS              PIC X(2) VALUE "00".
+       01  WS-RECON-STATUS           PIC X(2) VALUE "00".
+       01  WS-GL-EXPECTED-REVENUE    PIC 9(7)V99 VALUE 0.
+       01  WS-REVENUE-VARIANCE       PIC S9(7)V99 VALUE 0.
+       01  WS-ABS-VARIANCE           PIC 9(7)V99 VALUE 0.
+       01  WS-RECON-TOLERANCE        PIC 9(5)V99 VALUE 50.00.
+       01  WS-RECON-STATUS-TEXT      PIC X(26) VALUE SPACES.
+       01  WS-BILLHIST-STATUS        PIC X(2) VALUE "00".
+       01  WS-INVOICE-DATE           PIC 9(8) VALUE 0.
+
+       01  WS-CURRENCY-FILE-STATUS   PIC X(2) VALUE "00".
+       01  WS-CURR-COUNT             PIC 9(2) VALUE 0.
+       01  WS-CURR-IDX               PIC 9(2) VALUE 0.
+       01  WS-CURR-FOUND             PIC X(1) VALUE "N".
+       01  WS-EXCHANGE-RATE          PIC 9(3)V9999 VALUE 1.0000.
+       01  WS-LOCAL-TOTAL-BILL       PIC 9(8)V99 VALUE 0.
+       01  WS-CURRENCY-TABLE.
+           05  WS-CURR-ENTRY OCCURS 10 TIMES INDEXED BY WS-CURR-TIDX.
+               10  WS-CURR-CODE          PIC X(3).
+               10  WS-CURR-RATE          PIC 9(3)V9999.
+
+       COPY "billhist.cpy".
+       01  WS-RESUME-FLAG            PIC X(1) VALUE 'N'.
+       01  WS-FOUND-CHECKPOINT       PIC X(1) VALUE 'N'.
+       01  WS-RESTART-CUST-ID        PIC X(10) VALUE SPACES.
+
+       01  RESTART-RECORD.
+           05  RST-STATUS            PIC X(8).
+           05  RST-LAST-CUST-ID      PIC X(10).
+           05  RST-REVENUE           PIC 9(7)V99.
+           05  RST-RECORD-COUNT      PIC 9(5).
+
        01  WS-RATES.
            05  RATE-DATA-PREM        PIC 9V99 VALUE 0.50.
            05  RATE-DATA-STD         PIC 9V99 VALUE 1.25.
@@ -38,6 +112,13 @@
            05  RATE-VOICE-STD        PIC 9V99 VALUE 0.15.
            05  BASE-FEE-PREM         PIC 9(3)V99 VALUE 049.99.
            05  BASE-FEE-STD          PIC 9(3)V99 VALUE 019.99.
+           05  RATE-DATA-ENT-TIER1   PIC 9V99 VALUE 0.30.
+           05  RATE-DATA-ENT-TIER2   PIC 9V99 VALUE 0.15.
+           05  RATE-VOICE-ENT-TIER1  PIC 9V99 VALUE 0.03.
+           05  RATE-VOICE-ENT-TIER2  PIC 9V99 VALUE 0.01.
+           05  BASE-FEE-ENT          PIC 9(3)V99 VALUE 199.99.
+           05  ENT-DATA-THRESHOLD-GB PIC 9(4)V99 VALUE 0500.00.
+           05  ENT-VOICE-THRESHOLD-MIN PIC 9(4) VALUE 2000.
 
        01  WS-CALC-FIELDS.
            05  WS-DATA-COST          PIC 9(5)V99 VALUE 0.
@@ -45,17 +126,48 @@
            05  WS-TOTAL-BILL         PIC 9(6)V99 VALUE 0.
            05  WS-DISCOUNT           PIC 9(4)V99 VALUE 0.
 
+       01  WS-PRORATE-FIELDS.
+           05  WS-CYCLE-DAYS         PIC 9(2) VALUE 30.
+           05  WS-OLD-DAYS           PIC 9(2) VALUE 0.
+           05  WS-NEW-DAYS           PIC 9(2) VALUE 0.
+           05  WS-OLD-USAGE-GB       PIC 9(4)V99 VALUE 0.
+           05  WS-NEW-USAGE-GB       PIC 9(4)V99 VALUE 0.
+           05  WS-OLD-VOICE-MIN      PIC 9(4) VALUE 0.
+           05  WS-NEW-VOICE-MIN      PIC 9(4) VALUE 0.
+           05  WS-OLD-DATA-COST      PIC 9(5)V99 VALUE 0.
+           05  WS-OLD-VOICE-COST     PIC 9(5)V99 VALUE 0.
+           05  WS-OLD-BASE           PIC 9(3)V99 VALUE 0.
+           05  WS-NEW-DATA-COST      PIC 9(5)V99 VALUE 0.
+           05  WS-NEW-VOICE-COST     PIC 9(5)V99 VALUE 0.
+           05  WS-NEW-BASE           PIC 9(3)V99 VALUE 0.
+           05  WS-LOOKUP-TYPE        PIC X(1) VALUE SPACES.
+           05  WS-TMP-USAGE-GB       PIC 9(4)V99 VALUE 0.
+           05  WS-TMP-VOICE-MIN      PIC 9(4) VALUE 0.
+           05  WS-TMP-DATA-COST      PIC 9(5)V99 VALUE 0.
+           05  WS-TMP-VOICE-COST     PIC 9(5)V99 VALUE 0.
+           05  WS-TMP-BASE-FEE       PIC 9(3)V99 VALUE 0.
+
        01  HEADER-LINE-1.
-           05  FILLER                PIC X(20) VALUE "CUSTOMER BILLING RUN".
-           05  FILLER                PIC X(60) VALUE SPACES.
+           05  FILLER                PIC X(20)
+               VALUE "CUSTOMER BILLING RUN".
+           05  FILLER                PIC X(85) VALUE SPACES.
 
        01  HEADER-LINE-2.
            05  FILLER                PIC X(10) VALUE "CUST ID   ".
-           05  FILLER                PIC X(30) VALUE "NAME                          ".
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  FILLER                PIC X(30)
+               VALUE "NAME                          ".
+           05  FILLER                PIC X(2)  VALUE SPACES.
            05  FILLER                PIC X(10) VALUE "DATA COST ".
+           05  FILLER                PIC X(2)  VALUE SPACES.
            05  FILLER                PIC X(10) VALUE "VOICE COST".
-           05  FILLER                PIC X(12) VALUE "TOTAL BILL  ".
-           05  FILLER                PIC X(08) VALUE SPACES.
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  FILLER                PIC X(11) VALUE "TOTAL BILL ".
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  FILLER                PIC X(3)  VALUE "CUR".
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  FILLER                PIC X(11) VALUE "LOCAL AMT  ".
+           05  FILLER                PIC X(8)  VALUE SPACES.
 
        01  DETAIL-LINE.
            05  DL-CUST-ID            PIC X(10).
@@ -67,14 +179,39 @@
            05  DL-VOICE-COST         PIC $$$$,$$9.99.
            05  FILLER                PIC X(2)  VALUE SPACES.
            05  DL-TOTAL-BILL         PIC $$$$$,$$9.99.
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  DL-CURRENCY           PIC X(3).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  DL-LOCAL-AMOUNT       PIC Z,ZZZ,ZZ9.99.
 
        01  SUMMARY-LINE.
-           05  FILLER                PIC X(20) VALUE "TOTAL RECORDS:      ".
+           05  FILLER                PIC X(20)
+               VALUE "TOTAL RECORDS:      ".
            05  SL-COUNT              PIC ZZZZ9.
            05  FILLER                PIC X(15) VALUE " TOTAL REVENUE:".
            05  SL-REVENUE            PIC $$$$$,$$9.99.
            05  FILLER                PIC X(20) VALUE SPACES.
 
+       01  RECON-HEADER.
+           05  FILLER                PIC X(25)
+               VALUE "REVENUE RECONCILIATION".
+           05  FILLER                PIC X(55) VALUE SPACES.
+
+       01  RECON-DETAIL-LINE.
+           05  FILLER                PIC X(16) VALUE "GL EXPECTED:    ".
+           05  RL-GL-EXPECTED        PIC $$$$$,$$9.99.
+           05  FILLER                PIC X(4)  VALUE SPACES.
+           05  FILLER                PIC X(16) VALUE "ACTUAL REVENUE: ".
+           05  RL-ACTUAL-REVENUE     PIC $$$$$,$$9.99.
+           05  FILLER                PIC X(19) VALUE SPACES.
+
+       01  RECON-VARIANCE-LINE.
+           05  FILLER                PIC X(16) VALUE "VARIANCE:       ".
+           05  RL-VARIANCE           PIC -$$$$,$$9.99.
+           05  FILLER                PIC X(4)  VALUE SPACES.
+           05  RL-STATUS             PIC X(26).
+           05  FILLER                PIC X(13) VALUE SPACES.
+
        PROCEDURE DIVISION.
        100-MAIN-MODULE.
            PERFORM 200-INIT-ROUTINE
@@ -83,54 +220,321 @@
            STOP RUN.
 
        200-INIT-ROUTINE.
+           PERFORM 230-LOAD-CURRENCY-RATES
+           PERFORM 210-CHECK-FOR-RESTART
            OPEN INPUT CUSTOMER-FILE
-           OPEN OUTPUT BILLING-REPORT
-           WRITE PRINT-LINE FROM HEADER-LINE-1
-           WRITE PRINT-LINE FROM HEADER-LINE-2
-           WRITE PRINT-LINE FROM SPACES
+           IF WS-RESUME-FLAG = 'Y'
+               OPEN EXTEND BILLING-REPORT
+               IF WS-BILLING-STATUS = "35"
+                   OPEN OUTPUT BILLING-REPORT
+               END-IF
+               PERFORM 220-SKIP-TO-CHECKPOINT
+           ELSE
+               OPEN OUTPUT BILLING-REPORT
+               WRITE PRINT-LINE FROM HEADER-LINE-1
+               WRITE PRINT-LINE FROM HEADER-LINE-2
+               WRITE PRINT-LINE FROM SPACES
+           END-IF
            READ CUSTOMER-FILE
                AT END MOVE 'Y' TO WS-EOF
            END-READ.
 
+       210-CHECK-FOR-RESTART.
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-STATUS = "00"
+               READ RESTART-FILE INTO RESTART-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF RST-STATUS = "CHECKPT "
+                           MOVE 'Y' TO WS-RESUME-FLAG
+                           MOVE RST-LAST-CUST-ID TO WS-RESTART-CUST-ID
+                           MOVE RST-REVENUE TO WS-TOTAL-REVENUE
+                           MOVE RST-RECORD-COUNT TO WS-RECORD-COUNT
+                       END-IF
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+       230-LOAD-CURRENCY-RATES.
+           OPEN INPUT CURRENCY-FILE
+           IF WS-CURRENCY-FILE-STATUS NOT = "00"
+               DISPLAY "NO CURRENCY-FILE FOUND, BILLING IN USD ONLY"
+           ELSE
+               PERFORM UNTIL WS-CURRENCY-FILE-STATUS = "10"
+                   READ CURRENCY-FILE
+                       AT END
+                           MOVE "10" TO WS-CURRENCY-FILE-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-CURR-COUNT
+                           MOVE CF-CURRENCY-CODE
+                               TO WS-CURR-CODE(WS-CURR-COUNT)
+                           MOVE CF-EXCHANGE-RATE
+                               TO WS-CURR-RATE(WS-CURR-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE CURRENCY-FILE
+           END-IF.
+
+       220-SKIP-TO-CHECKPOINT.
+           PERFORM UNTIL WS-EOF = 'Y' OR WS-FOUND-CHECKPOINT = 'Y'
+               READ CUSTOMER-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+               END-READ
+               IF CUST-ID = WS-RESTART-CUST-ID
+                   MOVE 'Y' TO WS-FOUND-CHECKPOINT
+               END-IF
+           END-PERFORM.
+
        300-PROCESS-DATA.
            ADD 1 TO WS-RECORD-COUNT
-           
+
            INITIALIZE WS-CALC-FIELDS
-           
-           IF PREMIUM-CUSTOMER
-               COMPUTE WS-DATA-COST = DATA-USAGE-GB * RATE-DATA-PREM
-               COMPUTE WS-VOICE-COST = VOICE-MINUTES * RATE-VOICE-PREM
-               COMPUTE WS-TOTAL-BILL = WS-DATA-COST + WS-VOICE-COST + BASE-FEE-PREM
-               
-               IF WS-TOTAL-BILL > 200.00
-                   COMPUTE WS-DISCOUNT = WS-TOTAL-BILL * 0.10
-                   SUBTRACT WS-DISCOUNT FROM WS-TOTAL-BILL
-               END-IF
-           ELSE 
-               COMPUTE WS-DATA-COST = DATA-USAGE-GB * RATE-DATA-STD
-               COMPUTE WS-VOICE-COST = VOICE-MINUTES * RATE-VOICE-STD
-               COMPUTE WS-TOTAL-BILL = WS-DATA-COST + WS-VOICE-COST + BASE-FEE-STD
+
+           IF PLAN-CHANGE-FLAG = 'Y'
+               PERFORM 340-CALCULATE-PRORATED-BILL
+           ELSE
+               EVALUATE TRUE
+                   WHEN PREMIUM-CUSTOMER
+                       PERFORM 310-CALCULATE-PREMIUM-BILL
+                   WHEN ENTERPRISE-CUSTOMER
+                       PERFORM 330-CALCULATE-ENTERPRISE-BILL
+                   WHEN OTHER
+                       PERFORM 320-CALCULATE-STANDARD-BILL
+               END-EVALUATE
            END-IF
 
            ADD WS-TOTAL-BILL TO WS-TOTAL-REVENUE
 
+           PERFORM 380-CONVERT-TO-LOCAL-CURRENCY
+
            MOVE CUST-ID TO DL-CUST-ID
            MOVE CUST-NAME TO DL-CUST-NAME
            MOVE WS-DATA-COST TO DL-DATA-COST
            MOVE WS-VOICE-COST TO DL-VOICE-COST
            MOVE WS-TOTAL-BILL TO DL-TOTAL-BILL
+           MOVE CUST-CURRENCY TO DL-CURRENCY
+           MOVE WS-LOCAL-TOTAL-BILL TO DL-LOCAL-AMOUNT
 
            WRITE PRINT-LINE FROM DETAIL-LINE
 
+           PERFORM 370-WRITE-BILLING-HISTORY
+
+           PERFORM 350-WRITE-CHECKPOINT
+
            READ CUSTOMER-FILE
                AT END MOVE 'Y' TO WS-EOF
            END-READ.
 
+       350-WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           MOVE "CHECKPT " TO RST-STATUS
+           MOVE CUST-ID TO RST-LAST-CUST-ID
+           MOVE WS-TOTAL-REVENUE TO RST-REVENUE
+           MOVE WS-RECORD-COUNT TO RST-RECORD-COUNT
+           WRITE RESTART-LINE FROM RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+       370-WRITE-BILLING-HISTORY.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-INVOICE-DATE
+           OPEN EXTEND BILLING-HISTORY-FILE
+           IF WS-BILLHIST-STATUS = "05" OR WS-BILLHIST-STATUS = "35"
+               OPEN OUTPUT BILLING-HISTORY-FILE
+           END-IF
+           MOVE CUST-ID TO BH-CUST-ID
+           MOVE WS-INVOICE-DATE TO BH-INVOICE-DATE
+           MOVE WS-TOTAL-BILL TO BH-INVOICE-AMOUNT
+           WRITE BILLING-HISTORY-LINE FROM BILLING-HISTORY-RECORD
+           CLOSE BILLING-HISTORY-FILE.
+
+       380-CONVERT-TO-LOCAL-CURRENCY.
+           MOVE 1.0000 TO WS-EXCHANGE-RATE
+           IF CUST-CURRENCY NOT = SPACES AND CUST-CURRENCY NOT = "USD"
+               MOVE "N" TO WS-CURR-FOUND
+               PERFORM VARYING WS-CURR-TIDX FROM 1 BY 1
+                       UNTIL WS-CURR-TIDX > WS-CURR-COUNT
+                       OR WS-CURR-FOUND = "Y"
+                   IF WS-CURR-CODE(WS-CURR-TIDX) = CUST-CURRENCY
+                       MOVE WS-CURR-RATE(WS-CURR-TIDX)
+                           TO WS-EXCHANGE-RATE
+                       MOVE "Y" TO WS-CURR-FOUND
+                   END-IF
+               END-PERFORM
+               IF WS-CURR-FOUND = "N"
+                   DISPLAY "NO RATE FOR CURRENCY " CUST-CURRENCY
+                       ", BILLING AT USD PAR"
+               END-IF
+           END-IF
+           COMPUTE WS-LOCAL-TOTAL-BILL ROUNDED =
+               WS-TOTAL-BILL * WS-EXCHANGE-RATE.
+
+       310-CALCULATE-PREMIUM-BILL.
+           COMPUTE WS-DATA-COST = DATA-USAGE-GB * RATE-DATA-PREM
+           COMPUTE WS-VOICE-COST = VOICE-MINUTES * RATE-VOICE-PREM
+           COMPUTE WS-TOTAL-BILL =
+               WS-DATA-COST + WS-VOICE-COST + BASE-FEE-PREM
+
+           IF WS-TOTAL-BILL > 200.00
+               COMPUTE WS-DISCOUNT = WS-TOTAL-BILL * 0.10
+               SUBTRACT WS-DISCOUNT FROM WS-TOTAL-BILL
+           END-IF.
+
+       320-CALCULATE-STANDARD-BILL.
+           COMPUTE WS-DATA-COST = DATA-USAGE-GB * RATE-DATA-STD
+           COMPUTE WS-VOICE-COST = VOICE-MINUTES * RATE-VOICE-STD
+           COMPUTE WS-TOTAL-BILL =
+               WS-DATA-COST + WS-VOICE-COST + BASE-FEE-STD.
+
+       330-CALCULATE-ENTERPRISE-BILL.
+           IF DATA-USAGE-GB > ENT-DATA-THRESHOLD-GB
+               COMPUTE WS-DATA-COST =
+                   ENT-DATA-THRESHOLD-GB * RATE-DATA-ENT-TIER1
+                   + (DATA-USAGE-GB - ENT-DATA-THRESHOLD-GB)
+                       * RATE-DATA-ENT-TIER2
+           ELSE
+               COMPUTE WS-DATA-COST =
+                   DATA-USAGE-GB * RATE-DATA-ENT-TIER1
+           END-IF
+
+           IF VOICE-MINUTES > ENT-VOICE-THRESHOLD-MIN
+               COMPUTE WS-VOICE-COST =
+                   ENT-VOICE-THRESHOLD-MIN * RATE-VOICE-ENT-TIER1
+                   + (VOICE-MINUTES - ENT-VOICE-THRESHOLD-MIN)
+                       * RATE-VOICE-ENT-TIER2
+           ELSE
+               COMPUTE WS-VOICE-COST =
+                   VOICE-MINUTES * RATE-VOICE-ENT-TIER1
+           END-IF
+
+           COMPUTE WS-TOTAL-BILL =
+               WS-DATA-COST + WS-VOICE-COST + BASE-FEE-ENT.
+
+       340-CALCULATE-PRORATED-BILL.
+           COMPUTE WS-OLD-DAYS = PLAN-CHANGE-DAY - 1
+           COMPUTE WS-NEW-DAYS = WS-CYCLE-DAYS - WS-OLD-DAYS
+
+           COMPUTE WS-OLD-USAGE-GB ROUNDED =
+               DATA-USAGE-GB * WS-OLD-DAYS / WS-CYCLE-DAYS
+           COMPUTE WS-NEW-USAGE-GB = DATA-USAGE-GB - WS-OLD-USAGE-GB
+
+           COMPUTE WS-OLD-VOICE-MIN ROUNDED =
+               VOICE-MINUTES * WS-OLD-DAYS / WS-CYCLE-DAYS
+           COMPUTE WS-NEW-VOICE-MIN = VOICE-MINUTES - WS-OLD-VOICE-MIN
+
+           MOVE OLD-CUST-TYPE TO WS-LOOKUP-TYPE
+           MOVE WS-OLD-USAGE-GB TO WS-TMP-USAGE-GB
+           MOVE WS-OLD-VOICE-MIN TO WS-TMP-VOICE-MIN
+           PERFORM 360-GET-RATES-FOR-TYPE
+           MOVE WS-TMP-DATA-COST TO WS-OLD-DATA-COST
+           MOVE WS-TMP-VOICE-COST TO WS-OLD-VOICE-COST
+           COMPUTE WS-OLD-BASE =
+               WS-TMP-BASE-FEE * WS-OLD-DAYS / WS-CYCLE-DAYS
+
+           MOVE CUST-TYPE TO WS-LOOKUP-TYPE
+           MOVE WS-NEW-USAGE-GB TO WS-TMP-USAGE-GB
+           MOVE WS-NEW-VOICE-MIN TO WS-TMP-VOICE-MIN
+           PERFORM 360-GET-RATES-FOR-TYPE
+           MOVE WS-TMP-DATA-COST TO WS-NEW-DATA-COST
+           MOVE WS-TMP-VOICE-COST TO WS-NEW-VOICE-COST
+           COMPUTE WS-NEW-BASE =
+               WS-TMP-BASE-FEE * WS-NEW-DAYS / WS-CYCLE-DAYS
+
+           COMPUTE WS-DATA-COST = WS-OLD-DATA-COST + WS-NEW-DATA-COST
+           COMPUTE WS-VOICE-COST = WS-OLD-VOICE-COST + WS-NEW-VOICE-COST
+           COMPUTE WS-TOTAL-BILL =
+               WS-DATA-COST + WS-VOICE-COST + WS-OLD-BASE + WS-NEW-BASE
+
+           IF (OLD-CUST-TYPE = "P" OR CUST-TYPE = "P")
+                   AND WS-TOTAL-BILL > 200.00
+               COMPUTE WS-DISCOUNT = WS-TOTAL-BILL * 0.10
+               SUBTRACT WS-DISCOUNT FROM WS-TOTAL-BILL
+           END-IF.
+
+       360-GET-RATES-FOR-TYPE.
+           EVALUATE WS-LOOKUP-TYPE
+               WHEN "P"
+                   COMPUTE WS-TMP-DATA-COST =
+                       WS-TMP-USAGE-GB * RATE-DATA-PREM
+                   COMPUTE WS-TMP-VOICE-COST =
+                       WS-TMP-VOICE-MIN * RATE-VOICE-PREM
+                   MOVE BASE-FEE-PREM TO WS-TMP-BASE-FEE
+               WHEN "E"
+                   IF WS-TMP-USAGE-GB > ENT-DATA-THRESHOLD-GB
+                       COMPUTE WS-TMP-DATA-COST =
+                           ENT-DATA-THRESHOLD-GB * RATE-DATA-ENT-TIER1
+                           + (WS-TMP-USAGE-GB - ENT-DATA-THRESHOLD-GB)
+                               * RATE-DATA-ENT-TIER2
+                   ELSE
+                       COMPUTE WS-TMP-DATA-COST =
+                           WS-TMP-USAGE-GB * RATE-DATA-ENT-TIER1
+                   END-IF
+                   IF WS-TMP-VOICE-MIN > ENT-VOICE-THRESHOLD-MIN
+                       COMPUTE WS-TMP-VOICE-COST =
+                           ENT-VOICE-THRESHOLD-MIN *
+                               RATE-VOICE-ENT-TIER1
+                           + (WS-TMP-VOICE-MIN -
+                               ENT-VOICE-THRESHOLD-MIN)
+                               * RATE-VOICE-ENT-TIER2
+                   ELSE
+                       COMPUTE WS-TMP-VOICE-COST =
+                           WS-TMP-VOICE-MIN * RATE-VOICE-ENT-TIER1
+                   END-IF
+                   MOVE BASE-FEE-ENT TO WS-TMP-BASE-FEE
+               WHEN OTHER
+                   COMPUTE WS-TMP-DATA-COST =
+                       WS-TMP-USAGE-GB * RATE-DATA-STD
+                   COMPUTE WS-TMP-VOICE-COST =
+                       WS-TMP-VOICE-MIN * RATE-VOICE-STD
+                   MOVE BASE-FEE-STD TO WS-TMP-BASE-FEE
+           END-EVALUATE.
+
        400-WRAP-UP.
            WRITE PRINT-LINE FROM SPACES
            MOVE WS-RECORD-COUNT TO SL-COUNT
            MOVE WS-TOTAL-REVENUE TO SL-REVENUE
            WRITE PRINT-LINE FROM SUMMARY-LINE
-           
+
            CLOSE CUSTOMER-FILE
-           CLOSE BILLING-REPORT.
+           CLOSE BILLING-REPORT
+
+           OPEN OUTPUT RESTART-FILE
+           MOVE "COMPLETE" TO RST-STATUS
+           MOVE SPACES TO RST-LAST-CUST-ID
+           MOVE WS-TOTAL-REVENUE TO RST-REVENUE
+           MOVE WS-RECORD-COUNT TO RST-RECORD-COUNT
+           WRITE RESTART-LINE FROM RESTART-RECORD
+           CLOSE RESTART-FILE
+
+           PERFORM 450-RECONCILE-REVENUE.
+
+       450-RECONCILE-REVENUE.
+           OPEN INPUT GL-CONTROL-FILE
+           IF WS-GL-STATUS NOT = "00"
+               DISPLAY "RECONCILIATION SKIPPED: NO GL CONTROL FILE"
+           ELSE
+               READ GL-CONTROL-FILE
+               MOVE GL-EXPECTED-REVENUE TO WS-GL-EXPECTED-REVENUE
+               CLOSE GL-CONTROL-FILE
+
+               COMPUTE WS-REVENUE-VARIANCE =
+                   WS-TOTAL-REVENUE - WS-GL-EXPECTED-REVENUE
+               MOVE FUNCTION ABS(WS-REVENUE-VARIANCE) TO WS-ABS-VARIANCE
+
+               IF WS-ABS-VARIANCE > WS-RECON-TOLERANCE
+                   MOVE "VARIANCE EXCEEDS TOLERANCE"
+                       TO WS-RECON-STATUS-TEXT
+               ELSE
+                   MOVE "WITHIN TOLERANCE" TO WS-RECON-STATUS-TEXT
+               END-IF
+
+               OPEN OUTPUT RECON-REPORT
+               WRITE RECON-LINE FROM RECON-HEADER
+               WRITE RECON-LINE FROM SPACES
+               MOVE WS-GL-EXPECTED-REVENUE TO RL-GL-EXPECTED
+               MOVE WS-TOTAL-REVENUE TO RL-ACTUAL-REVENUE
+               WRITE RECON-LINE FROM RECON-DETAIL-LINE
+               MOVE WS-REVENUE-VARIANCE TO RL-VARIANCE
+               MOVE WS-RECON-STATUS-TEXT TO RL-STATUS
+               WRITE RECON-LINE FROM RECON-VARIANCE-LINE
+               CLOSE RECON-REPORT
+           END-IF.
